@@ -1,28 +1,466 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. learning8.
       ********************************************************
-      *    Tomadas de decisão
+      *    Tomadas de decisao
+      *    Roda em lote a partir do STUDENT-FILE (a turma
+      *    inteira), gravando APROVADO/RECUPERACAO/REPROVADO
+      *    para cada aluno mais o total da turma no final.
       * *******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * turma ordenada por matricula antes do relatorio
+           SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
+
+           SELECT SORTED-STUDENTS ASSIGN TO 'STUDENTSRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLASS-REPORT ASSIGN TO 'CLASS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-TRANSCRIPT ASSIGN TO 'STUTRANS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRA-ID
+               FILE STATUS IS WRK-TRANSCRIPT-STATUS.
+
+      * trilha de excecoes compartilhada com os demais programas
+           SELECT ERROR-LOG ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * politica de recuperacao lida no inicio do lote, para que
+      * cada escola parceira use sua propria formula de blend
+           SELECT GRADE-CONFIG ASSIGN TO 'GRADECFG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRADECFG-STATUS.
+
+      * controle do proximo numero de sequencia, compartilhado
+      * com learning9, para que cada lancamento de nota e cada
+      * cotacao de frete tenham um numero unico para referencia
+           SELECT QUOTE-SEQ ASSIGN TO 'QUOTESEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-QUOTESEQ-STATUS.
+
+      * situacao final e GPA de cada aluno, num layout enxuto
+      * para o sistema de distribuicao de boletins consumir
+           SELECT GRADE-INTERFACE ASSIGN TO 'GRADEIFC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY 'studrec.cbl' REPLACING
+               STUDENT-RECORD BY RAW-STUDENT-RECORD
+               STU-ID BY RAW-STU-ID STU-NOME BY RAW-STU-NOME
+               STU-NOTA1 BY RAW-STU-NOTA1 STU-NOTA2 BY RAW-STU-NOTA2
+               STU-NOTA3 BY RAW-STU-NOTA3
+               STU-BIMESTRE BY RAW-STU-BIMESTRE.
+
+       SD  SORT-WORK.
+           COPY 'studrec.cbl' REPLACING
+               STUDENT-RECORD BY SORT-STUDENT-RECORD
+               STU-ID BY SRT-STU-ID STU-NOME BY SRT-STU-NOME
+               STU-NOTA1 BY SRT-STU-NOTA1 STU-NOTA2 BY SRT-STU-NOTA2
+               STU-NOTA3 BY SRT-STU-NOTA3
+               STU-BIMESTRE BY SRT-STU-BIMESTRE.
+
+       FD  SORTED-STUDENTS.
+           COPY 'studrec.cbl'.
+
+       FD  CLASS-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+
+       FD  STUDENT-TRANSCRIPT.
+           COPY 'transrec.cbl'.
+
+       FD  ERROR-LOG.
+           COPY 'errorlog.cbl'.
+
+       FD  GRADE-CONFIG.
+           COPY 'gradecfg.cbl'.
+
+       FD  QUOTE-SEQ
+           RECORD CONTAINS 8 CHARACTERS.
+       01  QSEQ-LINE PIC 9(08).
+
+       FD  GRADE-INTERFACE.
+           COPY 'gradeifc.cbl'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       COPY 'calendario.cbl'.
+
+       77  WRK-ERR-DATA         PIC 9(08) VALUE ZEROS.
+       77  WRK-ERR-HORA         PIC 9(06) VALUE ZEROS.
+
+       01  WRK-LINHA-CABECALHO.
+           05  FILLER          PIC X(20) VALUE 'RELATORIO DE TURMA '.
+           05  FILLER          PIC X(11) VALUE '- DATA EMIS'.
+           05  FILLER          PIC X(03) VALUE 'SAO'.
+           05  FILLER          PIC X(02) VALUE ': '.
+           05  CAB-DIA         PIC 9(02).
+           05  FILLER          PIC X(01) VALUE '/'.
+           05  CAB-MES         PIC 9(02).
+           05  FILLER          PIC X(01) VALUE '/'.
+           05  CAB-ANO         PIC 9(04).
+           05  FILLER          PIC X(07) VALUE SPACES.
+           05  FILLER          PIC X(08) VALUE 'PAGINA: '.
+           05  CAB-PAGINA      PIC ZZ9.
+           05  FILLER          PIC X(17) VALUE SPACES.
+
+      * pagina quebra a cada N alunos, como um relatorio impresso
+       77  WRK-MAX-POR-PAGINA     PIC 9(02) VALUE 20.
+       77  WRK-LINHAS-PAGINA      PIC 9(02) VALUE ZEROS.
+       77  WRK-NUM-PAGINA         PIC 9(03) VALUE ZEROS.
+
+       01  WRK-LINHA-COLUNAS.
+           05  FILLER          PIC X(10) VALUE 'MATRICULA '.
+           05  FILLER          PIC X(30) VALUE 'NOME'.
+           05  FILLER          PIC X(10) VALUE '   MEDIA  '.
+           05  FILLER          PIC X(11) VALUE 'SITUACAO'.
+           05  FILLER          PIC X(19) VALUE SPACES.
+
+       01  WRK-LINHA-BRANCO        PIC X(80) VALUE SPACES.
+
+       77  WRK-TRANSCRIPT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-BIMESTRE           PIC 9(01) VALUE ZEROS.
+       77  WRK-IDX-BIM            PIC 9(01) VALUE ZEROS.
+       77  WRK-SOMA-GPA           PIC 9(03)V9 VALUE ZEROS.
+       77  WRK-QTD-GPA            PIC 9(01) VALUE ZEROS.
+       77  WRK-EOF          PIC X(01) VALUE 'N'.
+           88 FIM-DE-ARQUIVO    VALUE 'S'.
+
+       77  WRK-NOTA1 PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-NOTA2 PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-NOTA3 PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-MEDIA-FINAL PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-SITUACAO PIC X(11) VALUE SPACES.
+
+      * peso de cada nota na media, conforme a politica da escola:
+      * prova (NOTA1) vale 40%, trabalho/coursework (NOTA2) 60%
+       77  WRK-PESO-NOTA1 PIC 9(01)V99 VALUE 0,40.
+       77  WRK-PESO-NOTA2 PIC 9(01)V99 VALUE 0,60.
+
+       77  WRK-NOTA-OK      PIC X(01) VALUE 'S'.
+           88 NOTAS-VALIDAS     VALUE 'S'.
+       77  WRK-QTD-REJEITADOS PIC 9(05) VALUE ZEROS.
+
+      * politica padrao, usada se GRADECFG.DAT nao existir na
+      * primeira execucao; sobrescrita por 1080-LE-GRADE-CONFIG
+      * quando existir
+       77  WRK-GRADECFG-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-POLICY           PIC X(06) VALUE 'MEDIA '.
+           88 POLICY-MEDIA          VALUE 'MEDIA '.
+           88 POLICY-MELHOR         VALUE 'MELHOR'.
 
-           DISPLAY WRK-MEDIA.
-           EVALUATE WRK-MEDIA
-               WHEN 6 THRU 10 DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,9 DISPLAY 'RECUPERACAO'
-               WHEN OTHER DISPLAY 'REPROVADO'
-           END-EVALUATE.
+       77  WRK-QUOTESEQ-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-PROX-SEQ-ID      PIC 9(08) VALUE ZEROS.
 
+       01  WRK-LINHA-REJEITO.
+           05  FILLER          PIC X(04) VALUE 'ID: '.
+           05  REJ-ID          PIC 9(06).
+           05  FILLER          PIC X(08) VALUE ' NOME: '.
+           05  REJ-NOME        PIC X(30).
+           05  FILLER          PIC X(28) VALUE
+               ' - NOTA FORA DA FAIXA 0-10'.
+
+       77  WRK-QTD-ALUNOS   PIC 9(05) VALUE ZEROS.
+       77  WRK-SOMA-MEDIAS  PIC 9(07)V9 VALUE ZEROS.
+       77  WRK-MEDIA-TURMA  PIC 9(02)V9 VALUE ZEROS.
+
+       77  WRK-QTD-APROVADO    PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-REPROVADO   PIC 9(05) VALUE ZEROS.
+
+       01  WRK-LINHA-RESUMO.
+           05  FILLER          PIC X(12) VALUE 'APROVADOS: '.
+           05  RES-APROVADO    PIC ZZZZ9.
+           05  FILLER          PIC X(16) VALUE '  RECUPERACAO: '.
+           05  RES-RECUPERACAO PIC ZZZZ9.
+           05  FILLER          PIC X(14) VALUE '  REPROVADOS: '.
+           05  RES-REPROVADO   PIC ZZZZ9.
+
+       01  WRK-DETALHE.
+           05  FILLER          PIC X(04) VALUE 'ID: '.
+           05  DET-ID          PIC 9(06).
+           05  FILLER          PIC X(08) VALUE ' NOME: '.
+           05  DET-NOME        PIC X(30).
+           05  FILLER          PIC X(10) VALUE ' MEDIA: '.
+           05  DET-MEDIA       PIC ZZ,9.
+           05  FILLER          PIC X(02) VALUE '  '.
+           05  DET-SITUACAO    PIC X(11).
+
+       01  WRK-LINHA-TOTAL.
+           05  FILLER          PIC X(18) VALUE 'TOTAL DE ALUNOS: '.
+           05  TOT-QTD         PIC ZZZZ9.
+           05  FILLER          PIC X(18) VALUE '  MEDIA DA TURMA: '.
+           05  TOT-MEDIA       PIC ZZ,9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-ARQUIVO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM 3000-FINALIZA
            STOP RUN.
+
+       1000-INICIALIZA.
+           SORT SORT-WORK ON ASCENDING KEY SRT-STU-ID
+               USING STUDENT-FILE
+               GIVING SORTED-STUDENTS
+           OPEN INPUT SORTED-STUDENTS
+           OPEN OUTPUT CLASS-REPORT
+           OPEN I-O STUDENT-TRANSCRIPT
+           OPEN OUTPUT GRADE-INTERFACE
+           OPEN EXTEND ERROR-LOG
+           PERFORM 1080-LE-GRADE-CONFIG
+           ACCEPT CALENDARIO FROM DATE YYYYMMDD
+           MOVE WRK-DIA TO CAB-DIA
+           MOVE WRK-MES TO CAB-MES
+           MOVE WRK-ANO TO CAB-ANO
+           PERFORM 2250-IMPRIME-CABECALHO-PAGINA
+           PERFORM 2100-LER-ALUNO.
+
+       2000-PROCESSA-ARQUIVO.
+           MOVE STU-NOTA1 TO WRK-NOTA1
+           MOVE STU-NOTA2 TO WRK-NOTA2
+           MOVE STU-NOTA3 TO WRK-NOTA3
+           MOVE STU-BIMESTRE TO WRK-BIMESTRE
+
+           PERFORM 2050-VALIDA-NOTAS
+           IF NOTAS-VALIDAS
+               COMPUTE WRK-MEDIA ROUNDED =
+                   (WRK-NOTA1 * WRK-PESO-NOTA1) +
+                   (WRK-NOTA2 * WRK-PESO-NOTA2)
+               MOVE WRK-MEDIA TO WRK-MEDIA-FINAL
+
+               EVALUATE WRK-MEDIA
+                   WHEN 6 THRU 10 MOVE 'APROVADO'    TO WRK-SITUACAO
+                   WHEN 2 THRU 5,9 MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   WHEN OTHER MOVE 'REPROVADO'   TO WRK-SITUACAO
+               END-EVALUATE
+
+      * a contagem de recuperacao tem que ser feita aqui, antes
+      * de 2200-CALCULA-RECUPERACAO resolver WRK-SITUACAO para
+      * APROVADO/REPROVADO - depois disso nao sobra mais rastro
+      * de que o aluno passou pela recuperacao
+               IF WRK-SITUACAO = 'RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+                   PERFORM 2200-CALCULA-RECUPERACAO
+               END-IF
+
+               PERFORM 2300-IMPRIME-DETALHE
+               PERFORM 2400-ATUALIZA-TRANSCRIPT
+               ADD 1 TO WRK-QTD-ALUNOS
+               ADD WRK-MEDIA-FINAL TO WRK-SOMA-MEDIAS
+               EVALUATE WRK-SITUACAO
+                   WHEN 'APROVADO'    ADD 1 TO WRK-QTD-APROVADO
+                   WHEN 'REPROVADO'   ADD 1 TO WRK-QTD-REPROVADO
+               END-EVALUATE
+           ELSE
+               PERFORM 2320-IMPRIME-REJEITO
+               ADD 1 TO WRK-QTD-REJEITADOS
+           END-IF
+           PERFORM 2100-LER-ALUNO.
+
+      * sobrescreve a politica de recuperacao padrao com o valor
+      * cadastrado em GRADECFG.DAT, se o arquivo existir
+       1080-LE-GRADE-CONFIG.
+           OPEN INPUT GRADE-CONFIG
+           IF WRK-GRADECFG-STATUS = '00'
+               READ GRADE-CONFIG
+                   NOT AT END
+                       MOVE GCF-POLICY TO WRK-POLICY
+               END-READ
+               CLOSE GRADE-CONFIG
+           END-IF.
+
+       2050-VALIDA-NOTAS.
+           MOVE 'S' TO WRK-NOTA-OK
+           IF WRK-NOTA1 IS NOT NUMERIC OR WRK-NOTA1 > 10
+               MOVE 'N' TO WRK-NOTA-OK
+           END-IF
+           IF WRK-NOTA2 IS NOT NUMERIC OR WRK-NOTA2 > 10
+               MOVE 'N' TO WRK-NOTA-OK
+           END-IF
+      * bimestre entra como subscrito de TRA-BIM-MEDIA/LANCADO
+      * (OCCURS 4) em 2400-ATUALIZA-TRANSCRIPT - fora de 1 a 4
+      * estouraria a tabela
+           IF WRK-BIMESTRE IS NOT NUMERIC
+                   OR WRK-BIMESTRE < 1 OR WRK-BIMESTRE > 4
+               MOVE 'N' TO WRK-NOTA-OK
+           END-IF.
+
+       2320-IMPRIME-REJEITO.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-POR-PAGINA
+               PERFORM 2250-IMPRIME-CABECALHO-PAGINA
+           END-IF
+           MOVE STU-ID TO REJ-ID
+           MOVE STU-NOME TO REJ-NOME
+           WRITE REPORT-LINE FROM WRK-LINHA-REJEITO
+           ADD 1 TO WRK-LINHAS-PAGINA
+           PERFORM 2350-GRAVA-ERRO.
+
+      * registra a excecao na trilha comum a todos os programas
+       2350-GRAVA-ERRO.
+           MOVE 'LEARNING8' TO ERR-PROGRAMA
+           ACCEPT WRK-ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-ERR-HORA FROM TIME
+           MOVE WRK-ERR-DATA TO ERR-DATA-HORA (1:8)
+           MOVE WRK-ERR-HORA TO ERR-DATA-HORA (9:6)
+           MOVE 'NOTA-INVAL' TO ERR-MOTIVO
+           STRING 'ID=' DELIMITED BY SIZE
+               STU-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               STU-NOME DELIMITED BY SIZE
+               INTO ERR-ENTRADA
+           WRITE ERROR-LOG-RECORD.
+
+      * media final de quem foi para recuperacao - a formula de
+      * blend e a cadastrada em WRK-POLICY, pois cada escola
+      * parceira calcula a recuperacao de um jeito diferente:
+      * MEDIA e a media simples entre a media do bimestre e o
+      * exame de recuperacao; MELHOR fica com a maior das duas
+       2200-CALCULA-RECUPERACAO.
+           EVALUATE TRUE
+               WHEN POLICY-MELHOR
+                   IF WRK-NOTA3 > WRK-MEDIA
+                       MOVE WRK-NOTA3 TO WRK-MEDIA-FINAL
+                   ELSE
+                       MOVE WRK-MEDIA TO WRK-MEDIA-FINAL
+                   END-IF
+               WHEN OTHER
+                   COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                       (WRK-MEDIA + WRK-NOTA3) / 2
+           END-EVALUATE
+           IF WRK-MEDIA-FINAL >= 6
+               MOVE 'APROVADO' TO WRK-SITUACAO
+           ELSE
+               MOVE 'REPROVADO' TO WRK-SITUACAO
+           END-IF.
+
+       2100-LER-ALUNO.
+           READ SORTED-STUDENTS
+               AT END SET FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+       2250-IMPRIME-CABECALHO-PAGINA.
+           ADD 1 TO WRK-NUM-PAGINA
+           MOVE WRK-NUM-PAGINA TO CAB-PAGINA
+           WRITE REPORT-LINE FROM WRK-LINHA-CABECALHO
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WRK-LINHA-BRANCO
+           WRITE REPORT-LINE FROM WRK-LINHA-COLUNAS
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+
+       2300-IMPRIME-DETALHE.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-POR-PAGINA
+               PERFORM 2250-IMPRIME-CABECALHO-PAGINA
+           END-IF
+           MOVE STU-ID TO DET-ID
+           MOVE STU-NOME TO DET-NOME
+           MOVE WRK-MEDIA-FINAL TO DET-MEDIA
+           MOVE WRK-SITUACAO TO DET-SITUACAO
+           WRITE REPORT-LINE FROM WRK-DETALHE
+           ADD 1 TO WRK-LINHAS-PAGINA.
+
+       2400-ATUALIZA-TRANSCRIPT.
+           PERFORM 2450-PROXIMO-SEQ-ID
+           MOVE STU-ID TO TRA-ID
+           READ STUDENT-TRANSCRIPT
+               INVALID KEY
+                   PERFORM 2410-NOVO-TRANSCRIPT
+                   PERFORM 2420-CALCULA-GPA
+                   MOVE WRK-PROX-SEQ-ID TO TRA-SEQ-ID
+                   WRITE TRANSCRIPT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERRO GRAVANDO TRANSCRIPT: ' TRA-ID
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE WRK-MEDIA-FINAL
+                       TO TRA-BIM-MEDIA (WRK-BIMESTRE)
+                   MOVE 'S' TO TRA-BIM-LANCADO (WRK-BIMESTRE)
+                   MOVE WRK-PROX-SEQ-ID TO TRA-SEQ-ID
+                   PERFORM 2420-CALCULA-GPA
+                   REWRITE TRANSCRIPT-RECORD
+           END-READ
+           PERFORM 2430-GRAVA-INTERFACE.
+
+      * uma linha por aluno, para o sistema de distribuicao de
+      * boletins nao precisar ler o STUDENT-TRANSCRIPT inteiro
+       2430-GRAVA-INTERFACE.
+           MOVE TRA-ID TO GIF-ID
+           MOVE WRK-SITUACAO TO GIF-SITUACAO
+           MOVE TRA-GPA TO GIF-GPA
+           WRITE GRADE-INTERFACE-RECORD.
+
+      * mantem o proximo numero em QUOTESEQ.DAT, um unico
+      * registro reescrito a cada chamada - compartilhado com
+      * a cotacao de frete em learning9
+       2450-PROXIMO-SEQ-ID.
+           MOVE ZEROS TO WRK-PROX-SEQ-ID
+           OPEN INPUT QUOTE-SEQ
+           IF WRK-QUOTESEQ-STATUS = '00'
+               READ QUOTE-SEQ
+               MOVE QSEQ-LINE TO WRK-PROX-SEQ-ID
+               CLOSE QUOTE-SEQ
+           END-IF
+           ADD 1 TO WRK-PROX-SEQ-ID
+           OPEN OUTPUT QUOTE-SEQ
+           MOVE WRK-PROX-SEQ-ID TO QSEQ-LINE
+           WRITE QSEQ-LINE
+           CLOSE QUOTE-SEQ.
+
+       2410-NOVO-TRANSCRIPT.
+           MOVE STU-ID TO TRA-ID
+           MOVE STU-NOME TO TRA-NOME
+           MOVE ZEROS TO TRA-GPA
+           PERFORM VARYING WRK-IDX-BIM FROM 1 BY 1 UNTIL WRK-IDX-BIM > 4
+               MOVE ZEROS TO TRA-BIM-MEDIA (WRK-IDX-BIM)
+               MOVE 'N' TO TRA-BIM-LANCADO (WRK-IDX-BIM)
+           END-PERFORM
+           MOVE WRK-MEDIA-FINAL TO TRA-BIM-MEDIA (WRK-BIMESTRE)
+           MOVE 'S' TO TRA-BIM-LANCADO (WRK-BIMESTRE).
+
+      * media anual (GPA) e o rollup dos bimestres ja lancados
+       2420-CALCULA-GPA.
+           MOVE ZEROS TO WRK-SOMA-GPA WRK-QTD-GPA
+           PERFORM VARYING WRK-IDX-BIM FROM 1 BY 1 UNTIL WRK-IDX-BIM > 4
+               IF TRA-BIM-LANCADO (WRK-IDX-BIM) = 'S'
+                   ADD TRA-BIM-MEDIA (WRK-IDX-BIM) TO WRK-SOMA-GPA
+                   ADD 1 TO WRK-QTD-GPA
+               END-IF
+           END-PERFORM
+           IF WRK-QTD-GPA > 0
+               COMPUTE TRA-GPA ROUNDED = WRK-SOMA-GPA / WRK-QTD-GPA
+           END-IF.
+
+       2900-IMPRIME-TOTAL.
+           MOVE WRK-QTD-ALUNOS TO TOT-QTD
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+           END-IF
+           MOVE WRK-MEDIA-TURMA TO TOT-MEDIA
+           WRITE REPORT-LINE FROM WRK-LINHA-TOTAL
+
+           MOVE WRK-QTD-APROVADO TO RES-APROVADO
+           MOVE WRK-QTD-RECUPERACAO TO RES-RECUPERACAO
+           MOVE WRK-QTD-REPROVADO TO RES-REPROVADO
+           WRITE REPORT-LINE FROM WRK-LINHA-RESUMO.
+
+       3000-FINALIZA.
+           PERFORM 2900-IMPRIME-TOTAL
+           CLOSE SORTED-STUDENTS
+           CLOSE CLASS-REPORT
+           CLOSE STUDENT-TRANSCRIPT
+           CLOSE GRADE-INTERFACE
+           CLOSE ERROR-LOG.
