@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fretefecha.
+      ********************************************************
+      *    Fechamento mensal de frete
+      *    Roda no inicio do mes e fecha o mes anterior: filtra
+      *    o FRETE-LOG pelo ano/mes que acabou de fechar,
+      *    ordena por UF (mesma tecnica de SORT do relatorio
+      *    batch do learning9) e imprime o faturamento de
+      *    frete de cada estado mais o total geral do mes.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-LOG ASSIGN TO 'FRETELOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-CHAVE
+               FILE STATUS IS WRK-FRETELOG-STATUS.
+
+      * separa, do log inteiro, so as cotacoes do mes fechado,
+      * ja ordenadas por UF para a quebra de controle
+           SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
+
+           SELECT SORTED-LOG ASSIGN TO 'FRETESRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FRETE-FECHAMENTO ASSIGN TO 'FRETEFEC.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-LOG.
+           COPY 'fretelog.cbl'.
+
+       SD  SORT-WORK.
+           COPY 'fretelog.cbl'
+               REPLACING FRETE-LOG-RECORD BY SORT-LOG-RECORD
+                         LOG-CHAVE BY SRT-CHAVE
+                         LOG-DATA-HORA BY SRT-DATA-HORA
+                         LOG-PDUTO BY SRT-PDUTO
+                         LOG-STADO BY SRT-STADO
+                         LOG-VALOR BY SRT-VALOR
+                         LOG-FRETE BY SRT-FRETE
+                         LOG-SEQ-ID BY SRT-SEQ-ID.
+
+       FD  SORTED-LOG.
+           COPY 'fretelog.cbl'
+               REPLACING FRETE-LOG-RECORD BY SORTED-LOG-RECORD
+                         LOG-CHAVE BY SL-CHAVE
+                         LOG-DATA-HORA BY SL-DATA-HORA
+                         LOG-PDUTO BY SL-PDUTO
+                         LOG-STADO BY SL-STADO
+                         LOG-VALOR BY SL-VALOR
+                         LOG-FRETE BY SL-FRETE
+                         LOG-SEQ-ID BY SL-SEQ-ID.
+
+       FD  FRETE-FECHAMENTO
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FRETELOG-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-EOF              PIC X(01) VALUE 'N'.
+           88 FIM-DE-ARQUIVO        VALUE 'S'.
+       77  WRK-EOF-LOG          PIC X(01) VALUE 'N'.
+           88 FIM-LOG                VALUE 'S'.
+
+       01  DATA-SYS.
+           02  ANO-SYS PIC 9(04) VALUE ZEROS.
+           02  MES-SYS PIC 9(02) VALUE ZEROS.
+           02  DIA-SYS PIC 9(02) VALUE ZEROS.
+
+      * ano/mes que este fechamento abrange - sempre o mes
+      * imediatamente anterior ao mes corrente do sistema
+       77  WRK-ANO-FECHAMENTO   PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-FECHAMENTO   PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-REGISTRO     PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-REGISTRO     PIC 9(02) VALUE ZEROS.
+
+       77  WRK-CONT-COTACOES    PIC 9(06) VALUE ZEROS.
+
+       01  WRK-LINHA-CABECALHO.
+           05  FILLER          PIC X(22) VALUE 'FECHAMENTO DE FRETE - '.
+           05  CAB-MES         PIC 9(02).
+           05  FILLER          PIC X(01) VALUE '/'.
+           05  CAB-ANO         PIC 9(04).
+           05  FILLER          PIC X(51) VALUE SPACES.
+
+      * quebra de controle por estado, mesma tecnica do
+      * relatorio batch de learning9
+       77  WRK-STADO-ANTERIOR   PIC X(02) VALUE SPACES.
+       77  WRK-SUBTOTAL-FRETE   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-GERAL      PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-1O-REGISTRO-OK   PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO-VALIDO VALUE 'S'.
+
+       01  WRK-LINHA-SUBTOTAL.
+           05  FILLER              PIC X(12) VALUE 'SUBTOTAL UF '.
+           05  SUB-ESTADO          PIC X(02).
+           05  FILLER              PIC X(10) VALUE ' - FRETE: '.
+           05  FILLER              PIC X(03) VALUE 'R$ '.
+           05  SUB-FRETE           PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-TOTAL-GERAL.
+           05  FILLER              PIC X(16) VALUE 'TOTAL GERAL: '.
+           05  FILLER              PIC X(03) VALUE 'R$ '.
+           05  TOT-FRETE           PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-REGISTRO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM 3000-FINALIZA
+           STOP RUN.
+
+       1000-INICIALIZA.
+           ACCEPT DATA-SYS FROM DATE YYYYMMDD
+           PERFORM 1050-CALCULA-MES-FECHAMENTO
+           SORT SORT-WORK ON ASCENDING KEY SRT-STADO
+               INPUT PROCEDURE IS 1100-FILTRA-LOG
+               GIVING SORTED-LOG
+           OPEN INPUT SORTED-LOG
+           OPEN OUTPUT FRETE-FECHAMENTO
+           MOVE WRK-MES-FECHAMENTO TO CAB-MES
+           MOVE WRK-ANO-FECHAMENTO TO CAB-ANO
+           WRITE REPORT-LINE FROM WRK-LINHA-CABECALHO
+           PERFORM 2100-LER-REGISTRO.
+
+      * fecha sempre o mes anterior ao mes corrente do sistema
+       1050-CALCULA-MES-FECHAMENTO.
+           IF MES-SYS = 1
+               MOVE 12 TO WRK-MES-FECHAMENTO
+               COMPUTE WRK-ANO-FECHAMENTO = ANO-SYS - 1
+           ELSE
+               COMPUTE WRK-MES-FECHAMENTO = MES-SYS - 1
+               MOVE ANO-SYS TO WRK-ANO-FECHAMENTO
+           END-IF.
+
+      * varre o FRETE-LOG inteiro e repassa ao SORT apenas as
+      * cotacoes cujo ano/mes batem com o mes fechado
+       1100-FILTRA-LOG.
+           OPEN INPUT FRETE-LOG
+           READ FRETE-LOG NEXT RECORD
+               AT END SET FIM-LOG TO TRUE
+           END-READ
+           PERFORM UNTIL FIM-LOG
+               MOVE LOG-DATA-HORA (1:4) TO WRK-ANO-REGISTRO
+               MOVE LOG-DATA-HORA (5:2) TO WRK-MES-REGISTRO
+               IF WRK-ANO-REGISTRO = WRK-ANO-FECHAMENTO
+                       AND WRK-MES-REGISTRO = WRK-MES-FECHAMENTO
+                   MOVE LOG-CHAVE TO SRT-CHAVE
+                   MOVE LOG-DATA-HORA TO SRT-DATA-HORA
+                   MOVE LOG-PDUTO TO SRT-PDUTO
+                   MOVE LOG-STADO TO SRT-STADO
+                   MOVE LOG-VALOR TO SRT-VALOR
+                   MOVE LOG-FRETE TO SRT-FRETE
+                   MOVE LOG-SEQ-ID TO SRT-SEQ-ID
+                   RELEASE SORT-LOG-RECORD
+               END-IF
+               READ FRETE-LOG NEXT RECORD
+                   AT END SET FIM-LOG TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE FRETE-LOG.
+
+       2000-PROCESSA-REGISTRO.
+           IF NOT PRIMEIRO-REGISTRO-VALIDO
+                   AND SL-STADO NOT = WRK-STADO-ANTERIOR
+               PERFORM 2200-QUEBRA-SUBTOTAL
+           END-IF
+           MOVE SL-STADO TO WRK-STADO-ANTERIOR
+           MOVE 'N' TO WRK-1O-REGISTRO-OK
+           ADD SL-FRETE TO WRK-SUBTOTAL-FRETE
+           ADD SL-FRETE TO WRK-TOTAL-GERAL
+           ADD 1 TO WRK-CONT-COTACOES
+           PERFORM 2100-LER-REGISTRO.
+
+       2100-LER-REGISTRO.
+           READ SORTED-LOG
+               AT END SET FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+       2200-QUEBRA-SUBTOTAL.
+           MOVE WRK-STADO-ANTERIOR TO SUB-ESTADO
+           MOVE WRK-SUBTOTAL-FRETE TO SUB-FRETE
+           WRITE REPORT-LINE FROM WRK-LINHA-SUBTOTAL
+           MOVE ZEROS TO WRK-SUBTOTAL-FRETE.
+
+       3000-FINALIZA.
+           IF NOT PRIMEIRO-REGISTRO-VALIDO
+               PERFORM 2200-QUEBRA-SUBTOTAL
+           END-IF
+           MOVE WRK-TOTAL-GERAL TO TOT-FRETE
+           WRITE REPORT-LINE FROM WRK-LINHA-TOTAL-GERAL
+           DISPLAY 'COTACOES FECHADAS NO MES: ' WRK-CONT-COTACOES
+           CLOSE SORTED-LOG
+           CLOSE FRETE-FECHAMENTO.
