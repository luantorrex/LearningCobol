@@ -4,15 +4,49 @@
       *    Tomadas de decisão
       * *******************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+
+      * peso de cada nota na media: prova vale 40%, trabalho 60%
+       77 WRK-PESO-NOTA1 PIC 9(01)V99 VALUE 0,40.
+       77 WRK-PESO-NOTA2 PIC 9(01)V99 VALUE 0,60.
+
+       77 WRK-NOTA-OK PIC X(01) VALUE 'N'.
+           88 NOTA-VALIDA VALUE 'S'.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL NOTA-VALIDA
+               DISPLAY 'NOTA 1 (0 A 10): '
+               ACCEPT WRK-NOTA1 FROM CONSOLE
+               IF WRK-NOTA1 IS NUMERIC AND WRK-NOTA1 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY 'NOTA INVALIDA, DIGITE DE 0 A 10'
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL NOTA-VALIDA
+               DISPLAY 'NOTA 2 (0 A 10): '
+               ACCEPT WRK-NOTA2 FROM CONSOLE
+               IF WRK-NOTA2 IS NUMERIC AND WRK-NOTA2 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY 'NOTA INVALIDA, DIGITE DE 0 A 10'
+               END-IF
+           END-PERFORM
+
+           COMPUTE WRK-MEDIA ROUNDED =
+               (WRK-NOTA1 * WRK-PESO-NOTA1) +
+               (WRK-NOTA2 * WRK-PESO-NOTA2).
 
            IF WRK-MEDIA >= 6
                DISPLAY 'APROVADO'
@@ -25,4 +59,4 @@
            END-IF.
 
            DISPLAY WRK-MEDIA.
-           STOP RUN.
+           GOBACK.
