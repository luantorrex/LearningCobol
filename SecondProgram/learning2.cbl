@@ -2,9 +2,31 @@
        PROGRAM-ID. learning2.
       ********************************************************
       *    Receive and return a string
+      *    Valida o nome digitado e grava no CUSTOMER-MASTER
+      *    com um id sequencial gerado automaticamente.
       * *******************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUS-ID
+               FILE STATUS IS WRK-CUSTMAST-STATUS.
+
+           SELECT CUSTOMER-SEQ ASSIGN TO 'CUSTSEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CUSTSEQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY 'custrec.cbl'.
+
+       FD  CUSTOMER-SEQ
+           RECORD CONTAINS 6 CHARACTERS.
+       01  SEQ-LINE PIC 9(06).
+
       * 3 SECTIONS: WORKING, LOCAL AND LINKAGE
        WORKING-STORAGE SECTION.
       * COBOL TRABALHA COM TEXTO OU NUMERO
@@ -16,8 +38,70 @@
       * PIC 9: Numeros
        77 WRK-NOME PIC X(20) VALUE SPACES.
       *                9(03) VALUE ZEROS.
+
+       77 WRK-CUSTMAST-STATUS PIC X(02) VALUE '00'.
+       77 WRK-CUSTSEQ-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-PROX-ID         PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX             PIC 9(02) VALUE ZEROS.
+
+       77 WRK-NOME-OK PIC X(01) VALUE 'S'.
+           88 NOME-VALIDO         VALUE 'S'.
+       77 WRK-TEM-DIGITO PIC X(01) VALUE 'N'.
+           88 NOME-TEM-DIGITO     VALUE 'S'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE UM NOME'
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME: ' WRK-NOME(1:10).
+           MOVE 'N' TO WRK-NOME-OK
+           PERFORM UNTIL NOME-VALIDO
+               DISPLAY 'DIGITE UM NOME'
+               ACCEPT WRK-NOME FROM CONSOLE
+               PERFORM VALIDA-NOME
+           END-PERFORM
+           DISPLAY 'NOME: ' WRK-NOME(1:10)
+           PERFORM PROXIMO-ID
+           PERFORM GRAVA-CLIENTE
            STOP RUN.
+
+       VALIDA-NOME.
+           MOVE 'S' TO WRK-NOME-OK
+           IF WRK-NOME = SPACES
+               MOVE 'N' TO WRK-NOME-OK
+               DISPLAY 'NOME EM BRANCO'
+           ELSE
+               MOVE 'N' TO WRK-TEM-DIGITO
+               PERFORM VARYING WRK-IDX FROM 1 BY 1
+                       UNTIL WRK-IDX > 20
+                   IF WRK-NOME(WRK-IDX:1) IS NUMERIC
+                       MOVE 'S' TO WRK-TEM-DIGITO
+                   END-IF
+               END-PERFORM
+               IF NOME-TEM-DIGITO
+                   MOVE 'N' TO WRK-NOME-OK
+                   DISPLAY 'NOME CONTEM DIGITOS: ' WRK-NOME
+               END-IF
+           END-IF.
+
+      * mantem o proximo id em CUSTSEQ.DAT, um unico registro
+      * reescrito a cada cliente capturado
+       PROXIMO-ID.
+           MOVE 1 TO WRK-PROX-ID
+           OPEN INPUT CUSTOMER-SEQ
+           IF WRK-CUSTSEQ-STATUS = '00'
+               READ CUSTOMER-SEQ
+               MOVE SEQ-LINE TO WRK-PROX-ID
+               ADD 1 TO WRK-PROX-ID
+               CLOSE CUSTOMER-SEQ
+           END-IF
+           OPEN OUTPUT CUSTOMER-SEQ
+           MOVE WRK-PROX-ID TO SEQ-LINE
+           WRITE SEQ-LINE
+           CLOSE CUSTOMER-SEQ.
+
+       GRAVA-CLIENTE.
+           MOVE WRK-PROX-ID TO CUS-ID
+           MOVE WRK-NOME TO CUS-NOME
+           OPEN I-O CUSTOMER-MASTER
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO GRAVANDO CUSTOMER-MASTER: ' CUS-ID
+           END-WRITE
+           CLOSE CUSTOMER-MASTER.
