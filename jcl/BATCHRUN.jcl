@@ -0,0 +1,33 @@
+//BATCHRUN JOB (ACCT),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************
+//*    LOTE NOTURNO: recarrega os cadastros de referencia
+//*    (CARGAREF), carimba a data do dia (LEARNING3), roda
+//*    o frete em lote (LEARNING9) e so entao a apuracao de
+//*    notas em lote (LEARNING8). Cada passo so dispara se
+//*    o anterior terminou com RC menor que 4.
+//*********************************************************
+//STEP005  EXEC PGM=CARGAREF
+//STEPLIB  DD DSN=PROD.LOAD.LIB,DISP=SHR
+//FRETETAB DD DSN=PROD.FRETE.TABSEED,DISP=SHR
+//PRODUTO  DD DSN=PROD.FRETE.PRODSEED,DISP=SHR
+//HOLIDAY  DD DSN=PROD.FRETE.HOLISEED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=LEARNING3,COND=(4,LT,STEP005)
+//STEPLIB  DD DSN=PROD.LOAD.LIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=LEARNING9,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.LOAD.LIB,DISP=SHR
+//ORDERS   DD DSN=PROD.FRETE.ORDERS,DISP=SHR
+//FRETERPT DD DSN=PROD.FRETE.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=LEARNING8,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.LOAD.LIB,DISP=SHR
+//STUDENT  DD DSN=PROD.TURMA.ROSTER,DISP=SHR
+//CLASSRPT DD DSN=PROD.TURMA.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
