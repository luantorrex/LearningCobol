@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cargaref.
+      ********************************************************
+      *    Carga dos arquivos de referencia indexados
+      *    FRETE-TABLE/PRODUCT-MASTER/HOLIDAY-FILE partem de
+      *    um cadastro em texto (seed), igual ao jeito que
+      *    CUSTOMER-MASTER e alimentado aos poucos pelo
+      *    learning2 - aqui e uma carga unica em lote, rodada
+      *    antes do primeiro uso desses arquivos no ambiente.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETETAB-SEED ASSIGN TO 'FRETETAB.SEED'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUTO-SEED ASSIGN TO 'PRODUTO.SEED'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HOLIDAY-SEED ASSIGN TO 'HOLIDAY.SEED'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FRETE-TABLE ASSIGN TO 'FRETETAB.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FRETETAB-STATUS.
+
+           SELECT PRODUCT-MASTER ASSIGN TO 'PRODUTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRD-CODIGO
+               FILE STATUS IS WRK-PRODMASTER-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAY.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HOL-DATA
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * layout lido direto dos bytes do seed (sem passar por um
+      * MOVE alfanumerico->numerico, que alinha pelo ponto decimal
+      * e estouraria FTS-TAXA/FTS-ICMS) - mesma tecnica do
+      * RAW-ORD-VALOR de learning9.cbl (COPY 'ordrec.cbl'
+      * REPLACING ...)
+       FD  FRETETAB-SEED
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FRETETAB-SEED-LINE.
+           05  FTS-UF          PIC X(02).
+           05  FTS-TAXA        PIC 9(01)V9(04).
+           05  FTS-ICMS        PIC 9(01)V9(04).
+           05  FTS-DESCRICAO   PIC X(20).
+           05  FILLER          PIC X(48).
+
+       FD  PRODUTO-SEED
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRODUTO-SEED-LINE PIC X(80).
+
+       FD  HOLIDAY-SEED
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HOLIDAY-SEED-LINE PIC X(80).
+
+       FD  FRETE-TABLE.
+           COPY 'fretetab.cbl'.
+
+       FD  PRODUCT-MASTER.
+           COPY 'prodrec.cbl'.
+
+       FD  HOLIDAY-FILE.
+           COPY 'holidayrec.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FRETETAB-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-PRODMASTER-STATUS PIC X(02) VALUE '00'.
+       77  WRK-HOLIDAY-STATUS    PIC X(02) VALUE '00'.
+
+       77  WRK-EOF               PIC X(01) VALUE 'N'.
+           88 FIM-DE-ARQUIVO         VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-CARGA-FRETETAB
+           PERFORM 2000-CARGA-PRODUTO
+           PERFORM 3000-CARGA-HOLIDAY
+           STOP RUN.
+
+      * FRT-UF(02) FRT-TAXA(05) FRT-ICMS(05) FRT-DESCRICAO(20),
+      * mesmo layout de copybooks/fretetab.cbl
+       1000-CARGA-FRETETAB.
+           MOVE 'N' TO WRK-EOF
+           OPEN INPUT FRETETAB-SEED
+           OPEN OUTPUT FRETE-TABLE
+           PERFORM 1100-LE-FRETETAB UNTIL FIM-DE-ARQUIVO
+           CLOSE FRETETAB-SEED
+           CLOSE FRETE-TABLE.
+
+       1100-LE-FRETETAB.
+           READ FRETETAB-SEED
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FTS-UF TO FRT-UF
+                   MOVE FTS-TAXA TO FRT-TAXA
+                   MOVE FTS-ICMS TO FRT-ICMS
+                   MOVE FTS-DESCRICAO TO FRT-DESCRICAO
+                   WRITE FRETE-TAB-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERRO CARGA FRETETAB: ' FRT-UF
+                   END-WRITE
+           END-READ.
+
+      * PRD-CODIGO(20) PRD-DESCRICAO(30) PRD-CATEGORIA(10)
+      * PRD-STATUS(01), mesmo layout de copybooks/prodrec.cbl
+       2000-CARGA-PRODUTO.
+           MOVE 'N' TO WRK-EOF
+           OPEN INPUT PRODUTO-SEED
+           OPEN OUTPUT PRODUCT-MASTER
+           PERFORM 2100-LE-PRODUTO UNTIL FIM-DE-ARQUIVO
+           CLOSE PRODUTO-SEED
+           CLOSE PRODUCT-MASTER.
+
+       2100-LE-PRODUTO.
+           READ PRODUTO-SEED
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE PRODUTO-SEED-LINE (1:20) TO PRD-CODIGO
+                   MOVE PRODUTO-SEED-LINE (21:30) TO PRD-DESCRICAO
+                   MOVE PRODUTO-SEED-LINE (51:10) TO PRD-CATEGORIA
+                   MOVE PRODUTO-SEED-LINE (61:1) TO PRD-STATUS
+                   WRITE PRODUCT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERRO CARGA PRODUTO: ' PRD-CODIGO
+                   END-WRITE
+           END-READ.
+
+      * HOL-DATA(08) HOL-DESCRICAO(30), mesmo layout de
+      * copybooks/holidayrec.cbl
+       3000-CARGA-HOLIDAY.
+           MOVE 'N' TO WRK-EOF
+           OPEN INPUT HOLIDAY-SEED
+           OPEN OUTPUT HOLIDAY-FILE
+           PERFORM 3100-LE-HOLIDAY UNTIL FIM-DE-ARQUIVO
+           CLOSE HOLIDAY-SEED
+           CLOSE HOLIDAY-FILE.
+
+       3100-LE-HOLIDAY.
+           READ HOLIDAY-SEED
+               AT END
+                   SET FIM-DE-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE HOLIDAY-SEED-LINE (1:8) TO HOL-DATA
+                   MOVE HOLIDAY-SEED-LINE (9:30) TO HOL-DESCRICAO
+                   WRITE HOLIDAY-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERRO CARGA HOLIDAY: ' HOL-DATA
+                   END-WRITE
+           END-READ.
