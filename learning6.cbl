@@ -4,18 +4,29 @@
       *    Uso do sinal (+ / -)
       * *******************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG ASSIGN TO 'CALC.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG.
+           COPY 'calclog.cbl'.
+
        WORKING-STORAGE SECTION.
        77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
        77 WRK-RESU PIC S9(04) VALUE ZEROS.
        77 WRK-RESU-ED PIC -ZZ9 VALUE ZEROS.
 
+       77 WRK-NUM-OK PIC X(01) VALUE 'N'.
+           88 NUM-VALIDO               VALUE 'S'.
+
        PROCEDURE DIVISION.
            DISPLAY 'DIGITE DOIS NUMEROS'.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           PERFORM PEDE-NUM1.
+           PERFORM PEDE-NUM2.
            DISPLAY '========================================='.
 
       *************************************** SUBTRACAO
@@ -24,4 +35,36 @@
             MOVE WRK-RESU TO WRK-RESU-ED.
             DISPLAY 'SUBTRACAO: ' WRK-RESU-ED.
 
+           OPEN EXTEND CALC-LOG
+           MOVE 'SUBTRACAO' TO CLG-OPERACAO
+           MOVE WRK-NUM1 TO CLG-NUM1
+           MOVE WRK-NUM2 TO CLG-NUM2
+           MOVE WRK-RESU TO CLG-RESULTADO
+           WRITE CALC-LOG-RECORD
+           CLOSE CALC-LOG
+
            STOP RUN.
+
+       PEDE-NUM1.
+           MOVE 'N' TO WRK-NUM-OK
+           PERFORM UNTIL NUM-VALIDO
+               DISPLAY 'PRIMEIRO NUMERO: '
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               IF WRK-NUM1 IS NUMERIC
+                   MOVE 'S' TO WRK-NUM-OK
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA, DIGITE UM NUMERO'
+               END-IF
+           END-PERFORM.
+
+       PEDE-NUM2.
+           MOVE 'N' TO WRK-NUM-OK
+           PERFORM UNTIL NUM-VALIDO
+               DISPLAY 'SEGUNDO NUMERO: '
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               IF WRK-NUM2 IS NUMERIC
+                   MOVE 'S' TO WRK-NUM-OK
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA, DIGITE UM NUMERO'
+               END-IF
+           END-PERFORM.
