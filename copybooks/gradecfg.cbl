@@ -0,0 +1,10 @@
+      *****************************************************
+      *    GRADECFG - GRADE-CONFIG, a politica de composicao
+      *    da prova de recuperacao lida no inicio da
+      *    execucao, para que cada escola parceira escolha
+      *    sua propria formula sem precisar recompilar.
+      *****************************************************
+       01  GRADE-CONFIG-RECORD.
+           05  GCF-POLICY          PIC X(06).
+               88  GCF-POLICY-MEDIA    VALUE 'MEDIA '.
+               88  GCF-POLICY-MELHOR   VALUE 'MELHOR'.
