@@ -0,0 +1,18 @@
+      *****************************************************
+      *    TRANSREC - um registro do mestre indexado
+      *    STUDENT-TRANSCRIPT, indexado pela matricula do
+      *    aluno, com as notas dos quatro bimestres e a
+      *    media anual consolidada.
+      *****************************************************
+       01  TRANSCRIPT-RECORD.
+           05  TRA-ID              PIC 9(06).
+           05  TRA-NOME            PIC X(30).
+           05  TRA-BIMESTRES.
+               10  TRA-BIM OCCURS 4 TIMES.
+                   15  TRA-BIM-MEDIA   PIC 9(02)V9.
+                   15  TRA-BIM-LANCADO PIC X(01).
+           05  TRA-GPA             PIC 9(02)V9.
+      *    numero sequencial do ultimo lancamento de nota deste
+      *    aluno, gerado a partir do controle compartilhado
+      *    QUOTESEQ.DAT, para referenciar "lancamento #104872"
+           05  TRA-SEQ-ID          PIC 9(08).
