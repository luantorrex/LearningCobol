@@ -0,0 +1,14 @@
+      *****************************************************
+      *    PRODREC - um registro de PRODUCT-MASTER, indexado
+      *    pelo codigo do produto (mesmo valor carregado em
+      *    ORD-PDUTO), usado para barrar um produto digitado
+      *    errado ou descontinuado antes de chegar a uma
+      *    cotacao de frete.
+      *****************************************************
+       01  PRODUCT-MASTER-RECORD.
+           05  PRD-CODIGO          PIC X(20).
+           05  PRD-DESCRICAO       PIC X(30).
+           05  PRD-CATEGORIA       PIC X(10).
+           05  PRD-STATUS          PIC X(01).
+               88  PRD-ATIVO           VALUE 'A'.
+               88  PRD-DESCONTINUADO   VALUE 'D'.
