@@ -0,0 +1,11 @@
+      *****************************************************
+      *    ORDREC - uma linha de ORDERS-FILE, usado pelos
+      *    programas de frete em lote.
+      *****************************************************
+       01  ORDER-RECORD.
+           05  ORD-PDUTO           PIC X(20).
+           05  ORD-VALOR           PIC 9(06)V99.
+           05  ORD-STADO           PIC X(02).
+           05  ORD-PESO            PIC 9(05)V99.
+           05  ORD-SEGURO          PIC X(01).
+           05  ORD-MOEDA           PIC X(03).
