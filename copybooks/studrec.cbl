@@ -0,0 +1,11 @@
+      *****************************************************
+      *    STUDREC - uma linha de STUDENT-FILE, a lista de
+      *    chamada lida pelos programas de avaliacao.
+      *****************************************************
+       01  STUDENT-RECORD.
+           05  STU-ID              PIC 9(06).
+           05  STU-NOME            PIC X(30).
+           05  STU-NOTA1           PIC 9(02)V9.
+           05  STU-NOTA2           PIC 9(02)V9.
+           05  STU-NOTA3           PIC 9(02)V9.
+           05  STU-BIMESTRE        PIC 9(01).
