@@ -0,0 +1,44 @@
+      *****************************************************
+      *    DATEVAL - validacao de ano/mes/dia (ano bissexto
+      *    e faixa de dias do mes), compartilhada pelos
+      *    programas que recebem data do sistema.
+      *
+      *    Programas que nao usam WRK-ANO/WRK-MES/WRK-DIA
+      *    devem trazer este copybook com REPLACING.
+      *    Requer WRK-DATA-VALIDA-FLAG e WRK-DIAS-NO-MES
+      *    declarados na WORKING-STORAGE de quem chama.
+      *****************************************************
+       VALIDA-DATA-CALENDARIO.
+           MOVE 'S' TO WRK-DATA-VALIDA-FLAG
+           MOVE ZEROS TO WRK-DIAS-NO-MES
+
+           IF WRK-MES < 1 OR WRK-MES > 12
+               MOVE 'N' TO WRK-DATA-VALIDA-FLAG
+           END-IF
+
+           IF WRK-DATA-VALIDA-FLAG = 'S'
+               EVALUATE WRK-MES
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WRK-DIAS-NO-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WRK-DIAS-NO-MES
+                   WHEN 2
+                       IF FUNCTION MOD(WRK-ANO, 400) = 0
+                           MOVE 29 TO WRK-DIAS-NO-MES
+                       ELSE
+                           IF FUNCTION MOD(WRK-ANO, 100) = 0
+                               MOVE 28 TO WRK-DIAS-NO-MES
+                           ELSE
+                               IF FUNCTION MOD(WRK-ANO, 4) = 0
+                                   MOVE 29 TO WRK-DIAS-NO-MES
+                               ELSE
+                                   MOVE 28 TO WRK-DIAS-NO-MES
+                               END-IF
+                           END-IF
+                       END-IF
+               END-EVALUATE
+
+               IF WRK-DIA < 1 OR WRK-DIA > WRK-DIAS-NO-MES
+                   MOVE 'N' TO WRK-DATA-VALIDA-FLAG
+               END-IF
+           END-IF.
