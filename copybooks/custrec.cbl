@@ -0,0 +1,8 @@
+      *****************************************************
+      *    CUSTOMER-RECORD - cadastro de clientes capturado
+      *    pelo programa de nome, chaveado por CUS-ID
+      *    (sequencial, gerado automaticamente).
+      *****************************************************
+       01  CUSTOMER-RECORD.
+           02  CUS-ID          PIC 9(06).
+           02  CUS-NOME        PIC X(20).
