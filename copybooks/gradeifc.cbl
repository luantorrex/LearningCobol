@@ -0,0 +1,10 @@
+      *****************************************************
+      *    GRADEIFC - um registro de GRADE-INTERFACE, uma
+      *    linha por aluno avaliado no lote, consumido pelo
+      *    sistema de distribuicao de boletins que
+      *    envia/imprime os boletins individuais.
+      *****************************************************
+       01  GRADE-INTERFACE-RECORD.
+           05  GIF-ID              PIC 9(06).
+           05  GIF-SITUACAO        PIC X(11).
+           05  GIF-GPA             PIC 9(02)V9.
