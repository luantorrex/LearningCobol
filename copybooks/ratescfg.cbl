@@ -0,0 +1,8 @@
+      *****************************************************
+      *    RATESCFG - RATES-CONFIG, as taxas de acrescimo
+      *    de frete lidas no inicio da execucao para que o
+      *    financeiro possa ajusta-las sem precisar
+      *    recompilar.
+      *****************************************************
+       01  RATES-CONFIG-RECORD.
+           05  RTC-TAXA-SEGURO     PIC 9(01)V9(04).
