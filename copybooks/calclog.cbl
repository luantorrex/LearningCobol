@@ -0,0 +1,10 @@
+      *****************************************************
+      *    CALC-LOG-RECORD - trilha de auditoria da
+      *    calculadora (learning5/learning6): operacao,
+      *    operandos e resultado de cada calculo.
+      *****************************************************
+       01  CALC-LOG-RECORD.
+           02  CLG-OPERACAO    PIC X(12).
+           02  CLG-NUM1        PIC S9(04)V99.
+           02  CLG-NUM2        PIC S9(04)V99.
+           02  CLG-RESULTADO   PIC S9(08)V99.
