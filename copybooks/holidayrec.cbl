@@ -0,0 +1,7 @@
+      *****************************************************
+      *    HOLIDAY-RECORD - cadastro de feriados, chaveado
+      *    pela data no formato AAAAMMDD.
+      *****************************************************
+       01  HOLIDAY-RECORD.
+           02  HOL-DATA        PIC 9(08).
+           02  HOL-DESCRICAO   PIC X(30).
