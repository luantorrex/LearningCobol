@@ -0,0 +1,9 @@
+      *****************************************************
+      *    CALENDARIO - data corrente quebrada em ano/mes/dia,
+      *    para uso em cabecalhos de relatorio. Alimentada por
+      *    ACCEPT CALENDARIO FROM DATE YYYYMMDD.
+      *****************************************************
+       01  CALENDARIO.
+           02  WRK-ANO PIC 9(04).
+           02  WRK-MES PIC 9(02).
+           02  WRK-DIA PIC 9(02).
