@@ -0,0 +1,15 @@
+      *****************************************************
+      *    FRETELOG - um registro de FRETE-LOG, a trilha
+      *    de auditoria das cotacoes de frete.
+      *****************************************************
+       01  FRETE-LOG-RECORD.
+           05  LOG-CHAVE           PIC X(20).
+           05  LOG-DATA-HORA       PIC X(14).
+           05  LOG-PDUTO           PIC X(20).
+           05  LOG-STADO           PIC X(02).
+           05  LOG-VALOR           PIC 9(06)V99.
+           05  LOG-FRETE           PIC 9(04)V99.
+      *    numero sequencial da cotacao, gerado a partir do
+      *    controle compartilhado QUOTESEQ.DAT, para localizar
+      *    uma cotacao por numero em vez de data+produto
+           05  LOG-SEQ-ID          PIC 9(08).
