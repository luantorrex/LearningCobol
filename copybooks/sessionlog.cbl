@@ -0,0 +1,10 @@
+      *****************************************************
+      *    SESSIONLOG - um registro de SESSION-LOG, uma
+      *    linha por programa que o operador aciona a
+      *    partir do menu, para uma trilha de auditoria de
+      *    quem rodou o que.
+      *****************************************************
+       01  SESSION-LOG-RECORD.
+           05  SES-OPERADOR        PIC X(10).
+           05  SES-PROGRAMA        PIC X(12).
+           05  SES-DATA-HORA       PIC X(14).
