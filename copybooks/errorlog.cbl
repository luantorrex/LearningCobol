@@ -0,0 +1,11 @@
+      *****************************************************
+      *    ERROR-LOG-RECORD - uma linha por falha de
+      *    validacao, compartilhado por todos os programas
+      *    para que a operacao tenha um unico lugar para
+      *    revisar as excecoes do dia.
+      *****************************************************
+       01  ERROR-LOG-RECORD.
+           02  ERR-PROGRAMA        PIC X(10).
+           02  ERR-DATA-HORA       PIC X(14).
+           02  ERR-MOTIVO          PIC X(12).
+           02  ERR-ENTRADA         PIC X(30).
