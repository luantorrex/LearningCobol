@@ -0,0 +1,9 @@
+      *****************************************************
+      *    FRETETAB - um registro de FRETE-TABLE, a tabela
+      *    de markup de frete indexada por UF (estado).
+      *****************************************************
+       01  FRETE-TAB-RECORD.
+           05  FRT-UF              PIC X(02).
+           05  FRT-TAXA            PIC 9(01)V9(04).
+           05  FRT-ICMS            PIC 9(01)V9(04).
+           05  FRT-DESCRICAO       PIC X(20).
