@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fretearc.
+      ********************************************************
+      *    Arquivamento/expurgo anual do FRETE-LOG
+      *    Move para o FRETE-ARCHIVE toda cotacao de frete
+      *    anterior ao periodo de retencao e remove do log
+      *    ativo, para que as consultas do dia a dia nao
+      *    precisem varrer anos de historico.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-LOG ASSIGN TO 'FRETELOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-CHAVE
+               FILE STATUS IS WRK-FRETELOG-STATUS.
+
+           SELECT FRETE-ARCHIVE ASSIGN TO 'FRETEARQ.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARC-CHAVE
+               FILE STATUS IS WRK-FRETEARQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-LOG.
+           COPY 'fretelog.cbl'.
+
+       FD  FRETE-ARCHIVE.
+           COPY 'fretelog.cbl'
+               REPLACING FRETE-LOG-RECORD BY ARCHIVE-LOG-RECORD
+                         LOG-CHAVE BY ARC-CHAVE
+                         LOG-DATA-HORA BY ARC-DATA-HORA
+                         LOG-PDUTO BY ARC-PDUTO
+                         LOG-STADO BY ARC-STADO
+                         LOG-VALOR BY ARC-VALOR
+                         LOG-FRETE BY ARC-FRETE
+                         LOG-SEQ-ID BY ARC-SEQ-ID.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FRETELOG-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-FRETEARQ-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-EOF              PIC X(01) VALUE 'N'.
+           88 FIM-DE-ARQUIVO        VALUE 'S'.
+
+      * retencao em anos - qualquer cotacao anterior ao ano
+      * corrente menos este numero e arquivada e expurgada
+       77  WRK-RETENCAO-ANOS    PIC 9(02) VALUE 1.
+
+       01  WRK-DATA-SYS.
+           05  WRK-ANO-ATUAL    PIC 9(04).
+           05  FILLER           PIC X(04).
+
+       77  WRK-ANO-CORTE        PIC 9(04) VALUE ZEROS.
+       77  WRK-ANO-REGISTRO     PIC 9(04) VALUE ZEROS.
+
+       77  WRK-QTD-ARQUIVADOS   PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-MANTIDOS     PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-LOG
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM 3000-FINALIZA
+           STOP RUN.
+
+       1000-INICIALIZA.
+           OPEN I-O FRETE-LOG
+           OPEN OUTPUT FRETE-ARCHIVE
+           ACCEPT WRK-DATA-SYS FROM DATE YYYYMMDD
+           COMPUTE WRK-ANO-CORTE = WRK-ANO-ATUAL - WRK-RETENCAO-ANOS
+           PERFORM 2100-LER-LOG.
+
+       2000-PROCESSA-LOG.
+           MOVE LOG-DATA-HORA (1:4) TO WRK-ANO-REGISTRO
+           IF WRK-ANO-REGISTRO < WRK-ANO-CORTE
+               PERFORM 2200-ARQUIVA-REGISTRO
+           ELSE
+               ADD 1 TO WRK-QTD-MANTIDOS
+           END-IF
+           PERFORM 2100-LER-LOG.
+
+       2100-LER-LOG.
+           READ FRETE-LOG NEXT RECORD
+               AT END SET FIM-DE-ARQUIVO TO TRUE
+           END-READ.
+
+      * copia a cotacao vencida para o FRETE-ARCHIVE e expurga
+      * do log ativo - DELETE remove o registro que acabou de
+      * ser lido, ja que o FRETE-LOG esta aberto em I-O
+       2200-ARQUIVA-REGISTRO.
+           MOVE LOG-CHAVE TO ARC-CHAVE
+           MOVE LOG-DATA-HORA TO ARC-DATA-HORA
+           MOVE LOG-PDUTO TO ARC-PDUTO
+           MOVE LOG-STADO TO ARC-STADO
+           MOVE LOG-VALOR TO ARC-VALOR
+           MOVE LOG-FRETE TO ARC-FRETE
+           MOVE LOG-SEQ-ID TO ARC-SEQ-ID
+           WRITE ARCHIVE-LOG-RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO GRAVANDO FRETE-ARCHIVE: ' ARC-CHAVE
+           END-WRITE
+           DELETE FRETE-LOG RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO EXPURGANDO FRETE-LOG: ' LOG-CHAVE
+           END-DELETE
+           ADD 1 TO WRK-QTD-ARQUIVADOS.
+
+       3000-FINALIZA.
+           DISPLAY 'REGISTROS ARQUIVADOS: ' WRK-QTD-ARQUIVADOS
+           DISPLAY 'REGISTROS MANTIDOS NO LOG: ' WRK-QTD-MANTIDOS
+           CLOSE FRETE-LOG
+           CLOSE FRETE-ARCHIVE.
