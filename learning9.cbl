@@ -2,37 +2,724 @@
        PROGRAM-ID. learning9.
       ********************************************************
       *    Calculo de frete
+      *    Roda em lote a partir do ORDERS-FILE, um pedido por
+      *    linha, e grava o resultado de todos eles no
+      *    FRETE-REPORT em uma unica execucao.
+      *    A taxa de markup por estado vem da FRETE-TABLE, para
+      *    que novas UF possam ser cadastradas sem recompilar.
       * *******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-FILE ASSIGN TO 'ORDERS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * pedidos ordenados por UF antes do relatorio, para que a
+      * quebra de controle por estado saia em sequencia
+           SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
+
+           SELECT SORTED-ORDERS ASSIGN TO 'ORDERSRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FRETE-REPORT ASSIGN TO 'FRETE.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * mesmos dados do FRETE-REPORT, em formato CSV, para quem
+      * for abrir o resultado numa planilha
+           SELECT FRETE-CSV ASSIGN TO 'FRETE.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FRETE-TABLE ASSIGN TO 'FRETETAB.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FRETETAB-STATUS.
+
+      * cadastro de produtos, para barrar um codigo digitado
+      * errado ou ja descontinuado antes de cotar o frete
+           SELECT PRODUCT-MASTER ASSIGN TO 'PRODUTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRD-CODIGO
+               FILE STATUS IS WRK-PRODMASTER-STATUS.
+
+           SELECT FRETE-LOG ASSIGN TO 'FRETELOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-CHAVE
+               FILE STATUS IS WRK-FRETELOG-STATUS.
+
+           SELECT FRETE-REJECTS ASSIGN TO 'FRETEREJ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * posicao do ultimo pedido processado, para reiniciar o
+      * lote sem reprocessar tudo de novo depois de uma falha
+           SELECT CHECKPOINT-FILE ASSIGN TO 'FRETECKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+      * trilha de excecoes compartilhada com os demais programas
+           SELECT ERROR-LOG ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * taxa de seguro lida no inicio do lote, para que financeiro
+      * ajuste o percentual sem precisar recompilar
+           SELECT RATES-CONFIG ASSIGN TO 'RATESCFG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RATESCFG-STATUS.
+
+      * controle do proximo numero de sequencia, compartilhado
+      * com learning8, para que cada cotacao e cada lancamento
+      * de nota tenham um numero unico para referencia
+           SELECT QUOTE-SEQ ASSIGN TO 'QUOTESEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-QUOTESEQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE.
+           COPY 'ordrec.cbl'
+               REPLACING ORDER-RECORD BY RAW-ORDER-RECORD
+                         ORD-PDUTO BY RAW-ORD-PDUTO
+                         ORD-VALOR BY RAW-ORD-VALOR
+                         ORD-STADO BY RAW-ORD-STADO
+                         ORD-PESO BY RAW-ORD-PESO
+                         ORD-SEGURO BY RAW-ORD-SEGURO
+                         ORD-MOEDA BY RAW-ORD-MOEDA.
+
+       SD  SORT-WORK.
+           COPY 'ordrec.cbl'
+               REPLACING ORDER-RECORD BY SORT-ORDER-RECORD
+                         ORD-PDUTO BY SRT-PDUTO
+                         ORD-VALOR BY SRT-VALOR
+                         ORD-STADO BY SRT-STADO
+                         ORD-PESO BY SRT-PESO
+                         ORD-SEGURO BY SRT-SEGURO
+                         ORD-MOEDA BY SRT-MOEDA.
+
+       FD  SORTED-ORDERS.
+           COPY 'ordrec.cbl'.
+
+       FD  FRETE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+
+       FD  FRETE-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-LINE PIC X(80).
+
+       FD  FRETE-TABLE.
+           COPY 'fretetab.cbl'.
+
+       FD  PRODUCT-MASTER.
+           COPY 'prodrec.cbl'.
+
+       FD  FRETE-LOG.
+           COPY 'fretelog.cbl'.
+
+       FD  FRETE-REJECTS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REJECT-LINE PIC X(80).
+
+      * alem da posicao de leitura, carrega os totais acumulados
+      * e o estado do ultimo pedido, para um restart nao recalcular
+      * TOTAL GERAL/TOTAL ICMS so a partir do ponto onde retomou
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+       01  CKPT-LINE.
+           05  CKPT-CONTADOR        PIC 9(06).
+           05  CKPT-SUBTOTAL-FRETE  PIC 9(07)V99.
+           05  CKPT-TOTAL-GERAL     PIC 9(08)V99.
+           05  CKPT-TOTAL-ICMS      PIC 9(08)V99.
+           05  CKPT-STADO-ANTERIOR  PIC X(02).
+
+       FD  ERROR-LOG.
+           COPY 'errorlog.cbl'.
+
+       FD  RATES-CONFIG.
+           COPY 'ratescfg.cbl'.
+
+       FD  QUOTE-SEQ
+           RECORD CONTAINS 8 CHARACTERS.
+       01  QSEQ-LINE PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       77 WRK-PDUTO PIC X(20) VALUE SPACES.
-       77 WRK-STADO PIC X(02) VALUE SPACES.
-       77 WRK-VALOR PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-EOF             PIC X(01) VALUE 'N'.
+           88 FIM-DE-ARQUIVO       VALUE 'S'.
+
+       77  WRK-CKPT-STATUS      PIC X(02) VALUE '00'.
+       77  WRK-CONT-CHECKPOINT  PIC 9(06) VALUE ZEROS.
+       77  WRK-CONT-PROCESSADOS PIC 9(06) VALUE ZEROS.
+       77  WRK-IDX-SKIP         PIC 9(06) VALUE ZEROS.
+
+       77  WRK-FRETETAB-STATUS PIC X(02) VALUE '00'.
+       77  WRK-TAXA            PIC 9(01)V9(04) VALUE ZEROS.
+       77  WRK-TAXA-ICMS       PIC 9(01)V9(04) VALUE ZEROS.
+       77  WRK-ICMS            PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-ENTREGA-OK      PIC X(01) VALUE 'N'.
+           88 ENTREGA-VALIDA       VALUE 'S'.
+
+       77  WRK-PRODMASTER-STATUS PIC X(02) VALUE '00'.
+
+       77  WRK-FRETELOG-STATUS PIC X(02) VALUE '00'.
+       77  WRK-SEQ-LOG          PIC 9(06) VALUE ZEROS.
+       01  WRK-DATA-HORA-SYS.
+           05  WRK-DHS-DATA     PIC 9(08).
+           05  WRK-DHS-HORA     PIC 9(06).
+           05  FILLER           PIC X(08).
+
+           COPY 'calendario.cbl'.
+
+       01  WRK-LINHA-CABECALHO.
+           05  FILLER          PIC X(20) VALUE 'RELATORIO DE FRETE '.
+           05  FILLER          PIC X(11) VALUE '- DATA EMIS'.
+           05  FILLER          PIC X(03) VALUE 'SAO'.
+           05  FILLER          PIC X(02) VALUE ': '.
+           05  CAB-DIA         PIC 9(02).
+           05  FILLER          PIC X(01) VALUE '/'.
+           05  CAB-MES         PIC 9(02).
+           05  FILLER          PIC X(01) VALUE '/'.
+           05  CAB-ANO         PIC 9(04).
+           05  FILLER          PIC X(35) VALUE SPACES.
+
+      * quebra de controle por estado, para o subtotal do relatorio
+      * (os pedidos chegam ordenados por UF via SORT-WORK, entao
+      * o mesmo estado nunca aparece de novo depois da quebra)
+       77  WRK-STADO-ANTERIOR   PIC X(02) VALUE SPACES.
+       77  WRK-SUBTOTAL-FRETE   PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-TOTAL-GERAL      PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-ICMS       PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-1O-PEDIDO-OK     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-PEDIDO-VALIDO VALUE 'S'.
+
+       01  WRK-LINHA-SUBTOTAL.
+           05  FILLER              PIC X(12) VALUE 'SUBTOTAL UF '.
+           05  SUB-ESTADO          PIC X(02).
+           05  FILLER              PIC X(10) VALUE ' - FRETE: '.
+           05  FILLER              PIC X(03) VALUE 'R$ '.
+           05  SUB-FRETE           PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-TOTAL-GERAL.
+           05  FILLER              PIC X(16) VALUE 'TOTAL GERAL: '.
+           05  FILLER              PIC X(03) VALUE 'R$ '.
+           05  TOT-FRETE           PIC ZZ.ZZZ.ZZ9,99.
+
+       01  WRK-LINHA-TOTAL-ICMS.
+           05  FILLER              PIC X(16) VALUE 'TOTAL ICMS: '.
+           05  FILLER              PIC X(03) VALUE 'R$ '.
+           05  TOT-ICMS            PIC ZZ.ZZZ.ZZ9,99.
+
+       77  WRK-COD-MOTIVO       PIC X(12) VALUE SPACES.
+       01  WRK-LINHA-REJEITO.
+           05  FILLER              PIC X(09) VALUE 'PRODUTO: '.
+           05  REJ-PDUTO           PIC X(20).
+           05  FILLER              PIC X(09) VALUE ' ESTADO: '.
+           05  REJ-ESTADO          PIC X(02).
+           05  FILLER              PIC X(09) VALUE ' MOTIVO: '.
+           05  REJ-MOTIVO          PIC X(12).
+
+       77  WRK-PDUTO PIC X(20) VALUE SPACES.
+       77  WRK-STADO PIC X(02) VALUE SPACES.
+       77  WRK-VALOR PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-PESO  PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-FRETE PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-MOEDA PIC X(03) VALUE SPACES.
+
+      * cotacoes usadas para converter o valor do pedido para
+      * reais antes de aplicar o multiplicador por estado
+       01  WRK-TABELA-MOEDAS.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'BRL'.
+               10  FILLER PIC 9(01)V9999 VALUE 1,0000.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'USD'.
+               10  FILLER PIC 9(01)V9999 VALUE 5,0000.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'EUR'.
+               10  FILLER PIC 9(01)V9999 VALUE 5,4000.
+
+       01  WRK-TB-MOEDAS REDEFINES WRK-TABELA-MOEDAS.
+           05  WRK-MOEDA-ENTRY OCCURS 3 TIMES.
+               10  WRK-MOEDA-COD   PIC X(03).
+               10  WRK-MOEDA-TAXA  PIC 9(01)V9999.
+
+       77  WRK-IDX-MOEDA     PIC 9(01) VALUE ZEROS.
+       77  WRK-MOEDA-OK      PIC X(01) VALUE 'N'.
+           88 MOEDA-VALIDA       VALUE 'S'.
+
+       77  WRK-SEGURO           PIC X(01) VALUE 'N'.
+           88 SEGURO-SOLICITADO     VALUE 'S'.
+      * taxa padrao, usada se RATESCFG.DAT nao existir na primeira
+      * execucao; sobrescrita por 1070-LE-RATES-CONFIG quando existir
+       77  WRK-TAXA-SEGURO      PIC 9(01)V9(04) VALUE 0,0200.
+       77  WRK-VALOR-SEGURO     PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-RATESCFG-STATUS  PIC X(02) VALUE '00'.
+
+       77  WRK-QUOTESEQ-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-PROX-SEQ-ID      PIC 9(08) VALUE ZEROS.
+
+      * faixas de peso do frete, mesmo criterio da transportadora
+       01  WRK-FAIXAS-PESO.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 005,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,00.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 020,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,10.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 050,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,25.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 999,99.
+               10  FILLER PIC 9(01)V99 VALUE 1,50.
+
+       01  WRK-TB-FAIXAS-PESO REDEFINES WRK-FAIXAS-PESO.
+           05  WRK-FAIXA OCCURS 4 TIMES.
+               10  WRK-FAIXA-PESO-ATE  PIC 9(03)V99.
+               10  WRK-FAIXA-FATOR     PIC 9(01)V99.
+
+       77  WRK-IDX-FAIXA PIC 9(01) VALUE ZEROS.
+       77  WRK-FATOR-PESO PIC 9(01)V99 VALUE 1,00.
+       77  WRK-FAIXA-OK PIC X(01) VALUE 'N'.
+           88 FAIXA-ENCONTRADA VALUE 'S'.
+
+       01  WRK-DETALHE.
+           05  FILLER          PIC X(20) VALUE 'PRODUTO: '.
+           05  DET-PDUTO       PIC X(20).
+           05  FILLER          PIC X(10) VALUE ' ESTADO: '.
+           05  DET-STADO       PIC X(02).
+           05  FILLER          PIC X(12) VALUE ' MOEDA ORIG:'.
+           05  DET-MOEDA       PIC X(03).
+           05  FILLER          PIC X(15) VALUE ' VALOR EM BRL:'.
+           05  FILLER          PIC X(03) VALUE 'R$ '.
+           05  DET-VALOR       PIC ZZZ.ZZ9,99.
+           05  FILLER          PIC X(10) VALUE ' FRETE: '.
+           05  FILLER          PIC X(03) VALUE 'R$ '.
+           05  DET-FRETE       PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(10) VALUE ' SEGURO: '.
+           05  FILLER          PIC X(03) VALUE 'R$ '.
+           05  DET-SEGURO      PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(09) VALUE ' ICMS: '.
+           05  FILLER          PIC X(03) VALUE 'R$ '.
+           05  DET-ICMS        PIC ZZ.ZZ9,99.
+
+       01  WRK-CABECALHO-CSV PIC X(80)
+               VALUE 'PRODUTO;ESTADO;MOEDA;VALOR;FRETE;SEGURO;ICMS'.
+
+       01  WRK-LINHA-CSV.
+           05  CSV-PDUTO       PIC X(20).
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-STADO       PIC X(02).
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-MOEDA       PIC X(03).
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-VALOR       PIC ZZZ.ZZ9,99.
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-FRETE       PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-SEGURO      PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(01) VALUE ';'.
+           05  CSV-ICMS        PIC ZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO '
-           ACCEPT WRK-PDUTO FROM CONSOLE.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-ARQUIVO
+               UNTIL FIM-DE-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+
+       1000-INICIALIZA.
+           MOVE 'N' TO WRK-EOF
+           PERFORM 1050-LE-CHECKPOINT
+           SORT SORT-WORK ON ASCENDING KEY SRT-STADO
+               USING ORDERS-FILE
+               GIVING SORTED-ORDERS
+           OPEN INPUT SORTED-ORDERS
+           OPEN INPUT FRETE-TABLE
+           OPEN INPUT PRODUCT-MASTER
+           OPEN I-O FRETE-LOG
+           OPEN EXTEND ERROR-LOG
+           IF WRK-CONT-CHECKPOINT > ZEROS
+               OPEN EXTEND FRETE-REPORT
+               OPEN EXTEND FRETE-CSV
+               OPEN EXTEND FRETE-REJECTS
+               DISPLAY 'REINICIANDO APOS O PEDIDO '
+                   WRK-CONT-CHECKPOINT
+           ELSE
+               OPEN OUTPUT FRETE-REPORT
+               OPEN OUTPUT FRETE-CSV
+               OPEN OUTPUT FRETE-REJECTS
+               ACCEPT CALENDARIO FROM DATE YYYYMMDD
+               MOVE WRK-DIA TO CAB-DIA
+               MOVE WRK-MES TO CAB-MES
+               MOVE WRK-ANO TO CAB-ANO
+               WRITE REPORT-LINE FROM WRK-LINHA-CABECALHO
+               WRITE CSV-LINE FROM WRK-CABECALHO-CSV
+           END-IF
+           MOVE WRK-CONT-CHECKPOINT TO WRK-CONT-PROCESSADOS
+           PERFORM 1060-PULA-PROCESSADOS
+           PERFORM 1070-LE-RATES-CONFIG
+           PERFORM 2100-LER-ORDEM.
+
+      * sobrescreve a taxa de seguro padrao com o valor cadastrado
+      * em RATESCFG.DAT, se o arquivo existir
+       1070-LE-RATES-CONFIG.
+           OPEN INPUT RATES-CONFIG
+           IF WRK-RATESCFG-STATUS = '00'
+               READ RATES-CONFIG
+                   NOT AT END
+                       MOVE RTC-TAXA-SEGURO TO WRK-TAXA-SEGURO
+               END-READ
+               CLOSE RATES-CONFIG
+           END-IF.
+
+      * le a posicao salva pela ultima checkpoint (zero se o
+      * ultimo lote terminou completo ou nunca rodou), junto com
+      * os totais e o ultimo estado processado, para um restart
+      * continuar o TOTAL GERAL/TOTAL ICMS e o subtotal por UF
+      * de onde o lote anterior parou em vez de zera-los
+       1050-LE-CHECKPOINT.
+           MOVE ZEROS TO WRK-CONT-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WRK-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               MOVE CKPT-CONTADOR TO WRK-CONT-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+      * so herda os totais e o ultimo estado do checkpoint quando
+      * ele marca um restart de verdade - um lote novo (contador
+      * zerado, ultima execucao terminou completa) parte zerado
+               IF WRK-CONT-CHECKPOINT > ZEROS
+                   MOVE CKPT-SUBTOTAL-FRETE TO WRK-SUBTOTAL-FRETE
+                   MOVE CKPT-TOTAL-GERAL TO WRK-TOTAL-GERAL
+                   MOVE CKPT-TOTAL-ICMS TO WRK-TOTAL-ICMS
+                   MOVE CKPT-STADO-ANTERIOR TO WRK-STADO-ANTERIOR
+                   MOVE 'N' TO WRK-1O-PEDIDO-OK
+               END-IF
+           END-IF.
+
+      * avanca o SORTED-ORDERS ate o pedido seguinte ao ultimo
+      * checkpoint, sem reprocessa-lo
+       1060-PULA-PROCESSADOS.
+           MOVE ZEROS TO WRK-IDX-SKIP
+           PERFORM UNTIL WRK-IDX-SKIP >= WRK-CONT-CHECKPOINT
+                   OR FIM-DE-ARQUIVO
+               READ SORTED-ORDERS
+                   AT END SET FIM-DE-ARQUIVO TO TRUE
+               END-READ
+               ADD 1 TO WRK-IDX-SKIP
+           END-PERFORM.
+
+       2000-PROCESSA-ARQUIVO.
+           MOVE ORD-PDUTO TO WRK-PDUTO
+           MOVE ORD-VALOR TO WRK-VALOR
+           MOVE ORD-STADO TO WRK-STADO
+           MOVE ORD-PESO TO WRK-PESO
+           MOVE ORD-SEGURO TO WRK-SEGURO
+           MOVE ORD-MOEDA TO WRK-MOEDA
+
+           PERFORM 2150-VALIDA-ORDEM
+           IF ENTREGA-VALIDA
+               PERFORM 2180-CONVERTE-MOEDA
+           END-IF
+           IF ENTREGA-VALIDA
+               PERFORM 2200-CALCULA-FRETE
+           END-IF
+           IF ENTREGA-VALIDA
+               PERFORM 2300-IMPRIME-DETALHE
+               PERFORM 2400-GRAVA-LOG
+               PERFORM 2500-ACUMULA-TOTAIS
+           ELSE
+               PERFORM 2700-GRAVA-REJEITO
+           END-IF
+           PERFORM 2100-LER-ORDEM.
+
+       2100-LER-ORDEM.
+           READ SORTED-ORDERS
+               AT END SET FIM-DE-ARQUIVO TO TRUE
+           END-READ
+           IF NOT FIM-DE-ARQUIVO
+               ADD 1 TO WRK-CONT-PROCESSADOS
+               IF FUNCTION MOD(WRK-CONT-PROCESSADOS, 50) = 0
+                   PERFORM 2110-GRAVA-CHECKPOINT
+               END-IF
+           END-IF.
+
+      * salva a posicao atual para permitir reiniciar o lote do
+      * proximo pedido em caso de falha, junto com os totais
+      * acumulados ate aqui para um restart retomar o TOTAL
+      * GERAL/TOTAL ICMS em vez de recomecar do zero
+       2110-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WRK-CONT-PROCESSADOS TO CKPT-CONTADOR
+           MOVE WRK-SUBTOTAL-FRETE TO CKPT-SUBTOTAL-FRETE
+           MOVE WRK-TOTAL-GERAL TO CKPT-TOTAL-GERAL
+           MOVE WRK-TOTAL-ICMS TO CKPT-TOTAL-ICMS
+           MOVE WRK-STADO-ANTERIOR TO CKPT-STADO-ANTERIOR
+           WRITE CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       2150-VALIDA-ORDEM.
+           MOVE 'S' TO WRK-ENTREGA-OK
+           MOVE SPACES TO WRK-COD-MOTIVO
+           IF WRK-VALOR IS NOT NUMERIC OR WRK-VALOR = ZEROS
+               MOVE 'N' TO WRK-ENTREGA-OK
+               MOVE 'VALOR-INVAL' TO WRK-COD-MOTIVO
+           END-IF
+           IF ENTREGA-VALIDA
+               IF WRK-STADO IS NOT ALPHABETIC OR WRK-STADO = SPACES
+                   MOVE 'N' TO WRK-ENTREGA-OK
+                   MOVE 'UF-INVALIDA ' TO WRK-COD-MOTIVO
+               END-IF
+           END-IF
+           IF ENTREGA-VALIDA
+               PERFORM 2160-VALIDA-PRODUTO
+           END-IF
+           IF ENTREGA-VALIDA
+               PERFORM 2170-VALIDA-MOEDA
+           END-IF.
+
+      * barra um codigo de moeda que nao esta na tabela de
+      * cotacoes antes de tentar converter o valor do pedido
+       2170-VALIDA-MOEDA.
+           MOVE 'N' TO WRK-MOEDA-OK
+           PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                   UNTIL WRK-IDX-MOEDA > 3
+               IF WRK-MOEDA = WRK-MOEDA-COD (WRK-IDX-MOEDA)
+                   MOVE 'S' TO WRK-MOEDA-OK
+                   MOVE 4 TO WRK-IDX-MOEDA
+               END-IF
+           END-PERFORM
+           IF NOT MOEDA-VALIDA
+               MOVE 'N' TO WRK-ENTREGA-OK
+               MOVE 'MOEDA-INVAL ' TO WRK-COD-MOTIVO
+           END-IF.
+
+      * converte o valor do pedido para reais antes do
+      * multiplicador por estado, usando a cotacao da tabela;
+      * um pedido em moeda forte pode estourar o PIC 9(06)V99
+      * de WRK-VALOR depois da conversao - barra em vez de
+      * deixar o COMPUTE truncar para um valor indefinido
+       2180-CONVERTE-MOEDA.
+           PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                   UNTIL WRK-IDX-MOEDA > 3
+               IF WRK-MOEDA = WRK-MOEDA-COD (WRK-IDX-MOEDA)
+                   COMPUTE WRK-VALOR ROUNDED =
+                       WRK-VALOR * WRK-MOEDA-TAXA (WRK-IDX-MOEDA)
+                       ON SIZE ERROR
+                           MOVE 'N' TO WRK-ENTREGA-OK
+                           MOVE 'VALOR-ESTOU ' TO WRK-COD-MOTIVO
+                   END-COMPUTE
+                   MOVE 4 TO WRK-IDX-MOEDA
+               END-IF
+           END-PERFORM.
+
+      * barra produto nao cadastrado ou ja descontinuado antes
+      * que o pedido chegue a cotacao de frete
+       2160-VALIDA-PRODUTO.
+           MOVE WRK-PDUTO TO PRD-CODIGO
+           READ PRODUCT-MASTER
+               KEY IS PRD-CODIGO
+               INVALID KEY
+                   MOVE 'N' TO WRK-ENTREGA-OK
+                   MOVE 'PRODUTO-INV ' TO WRK-COD-MOTIVO
+               NOT INVALID KEY
+                   IF PRD-DESCONTINUADO
+                       MOVE 'N' TO WRK-ENTREGA-OK
+                       MOVE 'PRODUTO-DESC' TO WRK-COD-MOTIVO
+                   END-IF
+           END-READ.
+
+       2200-CALCULA-FRETE.
+           MOVE 'N' TO WRK-ENTREGA-OK
+           MOVE ZEROS TO WRK-FRETE WRK-TAXA WRK-ICMS WRK-TAXA-ICMS
+           MOVE WRK-STADO TO FRT-UF
+           READ FRETE-TABLE
+               KEY IS FRT-UF
+               INVALID KEY
+                   MOVE 'UF-INVALIDA ' TO WRK-COD-MOTIVO
+                   DISPLAY 'NAO ENTREGAMOS: ' WRK-PDUTO ' - ' WRK-STADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ENTREGA-OK
+                   MOVE FRT-TAXA TO WRK-TAXA
+                   MOVE FRT-ICMS TO WRK-TAXA-ICMS
+           END-READ
+
+           IF ENTREGA-VALIDA
+               PERFORM 2250-CALCULA-FAIXA-PESO
+               IF NOT FAIXA-ENCONTRADA
+                   MOVE 'N' TO WRK-ENTREGA-OK
+                   MOVE 'PESO-EXCEDE ' TO WRK-COD-MOTIVO
+               END-IF
+           END-IF
+
+           IF ENTREGA-VALIDA
+               COMPUTE WRK-FRETE =
+                   WRK-VALOR * WRK-TAXA * WRK-FATOR-PESO
+                   ON SIZE ERROR
+                       MOVE 'N' TO WRK-ENTREGA-OK
+                       MOVE 'FRETE-ESTOU ' TO WRK-COD-MOTIVO
+               END-COMPUTE
+           END-IF
+
+           IF ENTREGA-VALIDA
+               PERFORM 2260-CALCULA-SEGURO
+               PERFORM 2270-CALCULA-ICMS
+           END-IF.
+
+      * ICMS e o imposto estadual sobre o valor do pedido - sai
+      * do frete da transportadora e vira linha propria, porque
+      * contabilidade lanca os dois em contas contabeis distintas.
+      * o seguro segue a mesma logica: ja sai como DET-SEGURO/
+      * CSV-SEGURO, sua propria linha, entao nao entra em WRK-FRETE
+      * para nao contar em dobro
+       2270-CALCULA-ICMS.
+           COMPUTE WRK-ICMS ROUNDED = WRK-VALOR * WRK-TAXA-ICMS.
+
+       2260-CALCULA-SEGURO.
+           MOVE ZEROS TO WRK-VALOR-SEGURO
+           IF SEGURO-SOLICITADO
+               COMPUTE WRK-VALOR-SEGURO =
+                   WRK-VALOR * WRK-TAXA-SEGURO
+           END-IF.
+
+      * a tabela de faixas so cobre ate 999,99 - um peso maior que
+      * isso nao casa com nenhum WHEN e tem que ser barrado, em
+      * vez de ficar com o fator de entrada (o mais barato)
+       2250-CALCULA-FAIXA-PESO.
+           MOVE 1,00 TO WRK-FATOR-PESO
+           MOVE 'N' TO WRK-FAIXA-OK
+           PERFORM VARYING WRK-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WRK-IDX-FAIXA > 4
+               IF WRK-PESO <= WRK-FAIXA-PESO-ATE (WRK-IDX-FAIXA)
+                   MOVE WRK-FAIXA-FATOR (WRK-IDX-FAIXA)
+                       TO WRK-FATOR-PESO
+                   MOVE 'S' TO WRK-FAIXA-OK
+                   MOVE 5 TO WRK-IDX-FAIXA
+               END-IF
+           END-PERFORM.
+
+       2300-IMPRIME-DETALHE.
+           MOVE WRK-PDUTO TO DET-PDUTO
+           MOVE WRK-STADO TO DET-STADO
+           MOVE WRK-MOEDA TO DET-MOEDA
+           MOVE WRK-VALOR TO DET-VALOR
+           MOVE WRK-FRETE TO DET-FRETE
+           MOVE WRK-VALOR-SEGURO TO DET-SEGURO
+           MOVE WRK-ICMS TO DET-ICMS
+           WRITE REPORT-LINE FROM WRK-DETALHE
+           PERFORM 2310-EXPORTA-CSV.
+
+      * mesma linha do relatorio, em formato CSV
+       2310-EXPORTA-CSV.
+           MOVE WRK-PDUTO TO CSV-PDUTO
+           MOVE WRK-STADO TO CSV-STADO
+           MOVE WRK-MOEDA TO CSV-MOEDA
+           MOVE WRK-VALOR TO CSV-VALOR
+           MOVE WRK-FRETE TO CSV-FRETE
+           MOVE WRK-VALOR-SEGURO TO CSV-SEGURO
+           MOVE WRK-ICMS TO CSV-ICMS
+           WRITE CSV-LINE FROM WRK-LINHA-CSV.
+
+       2400-GRAVA-LOG.
+           ADD 1 TO WRK-SEQ-LOG
+           ACCEPT WRK-DATA-HORA-SYS FROM DATE YYYYMMDD
+           ACCEPT WRK-DHS-HORA FROM TIME
+           MOVE WRK-DHS-DATA TO LOG-DATA-HORA (1:8)
+           MOVE WRK-DHS-HORA TO LOG-DATA-HORA (9:6)
+           STRING WRK-DHS-DATA WRK-DHS-HORA WRK-SEQ-LOG
+               DELIMITED BY SIZE INTO LOG-CHAVE
+           MOVE WRK-PDUTO TO LOG-PDUTO
+           MOVE WRK-STADO TO LOG-STADO
+           MOVE WRK-VALOR TO LOG-VALOR
+           MOVE WRK-FRETE TO LOG-FRETE
+           PERFORM 2450-PROXIMO-SEQ-ID
+           MOVE WRK-PROX-SEQ-ID TO LOG-SEQ-ID
+           WRITE FRETE-LOG-RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO GRAVANDO FRETE-LOG: ' LOG-CHAVE
+           END-WRITE.
+
+      * mantem o proximo numero em QUOTESEQ.DAT, um unico
+      * registro reescrito a cada chamada - compartilhado com
+      * o lancamento de notas em learning8
+       2450-PROXIMO-SEQ-ID.
+           MOVE ZEROS TO WRK-PROX-SEQ-ID
+           OPEN INPUT QUOTE-SEQ
+           IF WRK-QUOTESEQ-STATUS = '00'
+               READ QUOTE-SEQ
+               MOVE QSEQ-LINE TO WRK-PROX-SEQ-ID
+               CLOSE QUOTE-SEQ
+           END-IF
+           ADD 1 TO WRK-PROX-SEQ-ID
+           OPEN OUTPUT QUOTE-SEQ
+           MOVE WRK-PROX-SEQ-ID TO QSEQ-LINE
+           WRITE QSEQ-LINE
+           CLOSE QUOTE-SEQ.
+
+      * quebra de controle real: como o SORT-WORK entrega os
+      * pedidos ordenados por UF, um estado so aparece de novo
+      * depois que o anterior fechou o subtotal
+       2500-ACUMULA-TOTAIS.
+           IF NOT PRIMEIRO-PEDIDO-VALIDO
+                   AND WRK-STADO NOT = WRK-STADO-ANTERIOR
+               PERFORM 2550-QUEBRA-SUBTOTAL
+           END-IF
+           MOVE WRK-STADO TO WRK-STADO-ANTERIOR
+           MOVE 'N' TO WRK-1O-PEDIDO-OK
+           ADD WRK-FRETE TO WRK-SUBTOTAL-FRETE
+           ADD WRK-FRETE TO WRK-TOTAL-GERAL
+           ADD WRK-ICMS TO WRK-TOTAL-ICMS.
 
-           DISPLAY 'VALOR '
-           ACCEPT WRK-VALOR FROM CONSOLE.
+       2550-QUEBRA-SUBTOTAL.
+           MOVE WRK-STADO-ANTERIOR TO SUB-ESTADO
+           MOVE WRK-SUBTOTAL-FRETE TO SUB-FRETE
+           WRITE REPORT-LINE FROM WRK-LINHA-SUBTOTAL
+           MOVE ZEROS TO WRK-SUBTOTAL-FRETE.
 
-           DISPLAY 'ESTADO '
-           ACCEPT WRK-STADO FROM CONSOLE.
+       2600-IMPRIME-TOTAIS.
+           IF NOT PRIMEIRO-PEDIDO-VALIDO
+               PERFORM 2550-QUEBRA-SUBTOTAL
+           END-IF
+           MOVE WRK-TOTAL-GERAL TO TOT-FRETE
+           WRITE REPORT-LINE FROM WRK-LINHA-TOTAL-GERAL
+           MOVE WRK-TOTAL-ICMS TO TOT-ICMS
+           WRITE REPORT-LINE FROM WRK-LINHA-TOTAL-ICMS.
 
-           EVALUATE WRK-STADO
-               WHEN 'SP' COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ' COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN 'MG' COMPUTE WRK-FRETE = WRK-VALOR * 1,25
-               WHEN OTHER DISPLAY 'NAO ENTREGAMOS'
-           END-EVALUATE.
+       2700-GRAVA-REJEITO.
+           MOVE WRK-PDUTO TO REJ-PDUTO
+           MOVE WRK-STADO TO REJ-ESTADO
+           MOVE WRK-COD-MOTIVO TO REJ-MOTIVO
+           WRITE REJECT-LINE FROM WRK-LINHA-REJEITO
+           PERFORM 2750-GRAVA-ERRO.
 
-           IF WRK-FRETE NOT EQUAL 0 DISPLAY 'VALOR FINAL ' WRK-FRETE
-               END-IF.
+      * registra a excecao na trilha comum a todos os programas
+       2750-GRAVA-ERRO.
+           MOVE 'LEARNING9' TO ERR-PROGRAMA
+           ACCEPT WRK-DHS-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-DHS-HORA FROM TIME
+           MOVE WRK-DHS-DATA TO ERR-DATA-HORA (1:8)
+           MOVE WRK-DHS-HORA TO ERR-DATA-HORA (9:6)
+           MOVE WRK-COD-MOTIVO TO ERR-MOTIVO
+           STRING WRK-PDUTO DELIMITED BY SIZE
+               ' UF=' DELIMITED BY SIZE
+               WRK-STADO DELIMITED BY SIZE
+               INTO ERR-ENTRADA
+           WRITE ERROR-LOG-RECORD.
 
-           STOP RUN.
+       3000-FINALIZA.
+           PERFORM 2600-IMPRIME-TOTAIS
+           MOVE ZEROS TO WRK-CONT-PROCESSADOS
+           PERFORM 2110-GRAVA-CHECKPOINT
+           CLOSE SORTED-ORDERS
+           CLOSE FRETE-REPORT
+           CLOSE FRETE-CSV
+           CLOSE FRETE-TABLE
+           CLOSE PRODUCT-MASTER
+           CLOSE FRETE-LOG
+           CLOSE FRETE-REJECTS
+           CLOSE ERROR-LOG.
