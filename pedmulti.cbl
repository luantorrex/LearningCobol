@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pedmulti.
+      ********************************************************
+      *    Cotacao de frete multi-item, interativa
+      *    learning9 cotiza em lote a partir do ORDERS-FILE, um
+      *    pedido por linha; aqui o atendente digita, na mesma
+      *    ligacao, todos os itens que o cliente esta comprando
+      *    e ve o frete de cada item mais o total do pedido no
+      *    fim da sessao. Os itens ficam numa tabela OCCURS, a
+      *    mesma tecnica do WRK-MESES em learning10, em vez de
+      *    ORDERS-FILE/SORT-WORK do fluxo batch.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABLE ASSIGN TO 'FRETETAB.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FRETETAB-STATUS.
+
+      * cadastro de produtos, mesma tabela usada pelo lote
+           SELECT PRODUCT-MASTER ASSIGN TO 'PRODUTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRD-CODIGO
+               FILE STATUS IS WRK-PRODMASTER-STATUS.
+
+           SELECT FRETE-LOG ASSIGN TO 'FRETELOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-CHAVE
+               FILE STATUS IS WRK-FRETELOG-STATUS.
+
+      * taxa de seguro lida no inicio da sessao, mesmo arquivo
+      * de configuracao usado pelo lote
+           SELECT RATES-CONFIG ASSIGN TO 'RATESCFG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RATESCFG-STATUS.
+
+      * controle do proximo numero de sequencia, compartilhado
+      * com learning9/learning8
+           SELECT QUOTE-SEQ ASSIGN TO 'QUOTESEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-QUOTESEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABLE.
+           COPY 'fretetab.cbl'.
+
+       FD  PRODUCT-MASTER.
+           COPY 'prodrec.cbl'.
+
+       FD  FRETE-LOG.
+           COPY 'fretelog.cbl'.
+
+       FD  RATES-CONFIG.
+           COPY 'ratescfg.cbl'.
+
+       FD  QUOTE-SEQ
+           RECORD CONTAINS 8 CHARACTERS.
+       01  QSEQ-LINE PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FRETETAB-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-PRODMASTER-STATUS PIC X(02) VALUE '00'.
+       77  WRK-FRETELOG-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-RATESCFG-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-QUOTESEQ-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-PROX-SEQ-ID       PIC 9(08) VALUE ZEROS.
+       77  WRK-SEQ-LOG           PIC 9(06) VALUE ZEROS.
+
+       01  WRK-DATA-HORA-SYS.
+           05  WRK-DHS-DATA     PIC 9(08).
+           05  WRK-DHS-HORA     PIC 9(06).
+           05  FILLER           PIC X(08).
+
+      * ate 20 itens por ligacao - cada item entra numa linha
+      * desta tabela ate o atendente encerrar o pedido
+       77  WRK-QTD-ITENS        PIC 9(02) VALUE ZEROS.
+       77  WRK-MAX-ITENS        PIC 9(02) VALUE 20.
+       77  WRK-IDX              PIC 9(02) VALUE ZEROS.
+       77  WRK-CONTINUA         PIC X(01) VALUE 'S'.
+           88 MAIS-ITENS            VALUE 'S'.
+
+       01  WRK-TABELA-ITENS.
+           05  WRK-ITEM OCCURS 20 TIMES.
+               10  IT-PDUTO     PIC X(20).
+               10  IT-STADO     PIC X(02).
+               10  IT-VALOR     PIC 9(06)V99.
+               10  IT-PESO      PIC 9(05)V99.
+               10  IT-SEGURO    PIC X(01).
+               10  IT-MOEDA     PIC X(03).
+               10  IT-FRETE     PIC 9(04)V99.
+               10  IT-ICMS      PIC 9(04)V99.
+               10  IT-VALOR-SEGURO PIC 9(05)V99.
+
+      * campos de captura do item corrente, movidos para a
+      * tabela acima assim que o item fecha
+       77  WRK-PDUTO PIC X(20) VALUE SPACES.
+       77  WRK-STADO PIC X(02) VALUE SPACES.
+       77  WRK-VALOR PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-PESO  PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-SEGURO PIC X(01) VALUE 'N'.
+           88 SEGURO-SOLICITADO     VALUE 'S'.
+       77  WRK-MOEDA PIC X(03) VALUE SPACES.
+       77  WRK-FRETE PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-ICMS  PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-TAXA  PIC 9(01)V9(04) VALUE ZEROS.
+       77  WRK-TAXA-ICMS PIC 9(01)V9(04) VALUE ZEROS.
+       77  WRK-VALOR-SEGURO PIC 9(05)V99 VALUE ZEROS.
+      * taxa padrao, usada se RATESCFG.DAT nao existir
+       77  WRK-TAXA-SEGURO  PIC 9(01)V9(04) VALUE 0,0200.
+
+       77  WRK-PRODUTO-OK PIC X(01) VALUE 'N'.
+           88 PRODUTO-OK            VALUE 'S'.
+       77  WRK-ESTADO-OK  PIC X(01) VALUE 'N'.
+           88 ESTADO-OK              VALUE 'S'.
+       77  WRK-VALOR-OK   PIC X(01) VALUE 'N'.
+           88 VALOR-OK               VALUE 'S'.
+       77  WRK-PESO-OK    PIC X(01) VALUE 'N'.
+           88 PESO-OK                VALUE 'S'.
+       77  WRK-MOEDA-OK   PIC X(01) VALUE 'N'.
+           88 MOEDA-VALIDA           VALUE 'S'.
+       77  WRK-CONVERSAO-OK PIC X(01) VALUE 'N'.
+           88 CONVERSAO-OK           VALUE 'S'.
+
+      * cotacoes usadas para converter o valor do item para
+      * reais antes do multiplicador por estado, mesma tabela
+      * hardcoded do lote
+       01  WRK-TABELA-MOEDAS.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'BRL'.
+               10  FILLER PIC 9(01)V9999 VALUE 1,0000.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'USD'.
+               10  FILLER PIC 9(01)V9999 VALUE 5,0000.
+           05  FILLER.
+               10  FILLER PIC X(03) VALUE 'EUR'.
+               10  FILLER PIC 9(01)V9999 VALUE 5,4000.
+
+       01  WRK-TB-MOEDAS REDEFINES WRK-TABELA-MOEDAS.
+           05  WRK-MOEDA-ENTRY OCCURS 3 TIMES.
+               10  WRK-MOEDA-COD   PIC X(03).
+               10  WRK-MOEDA-TAXA  PIC 9(01)V9999.
+
+       77  WRK-IDX-MOEDA PIC 9(01) VALUE ZEROS.
+
+      * faixas de peso do frete, mesmo criterio da transportadora
+      * usado pelo lote
+       01  WRK-FAIXAS-PESO.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 005,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,00.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 020,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,10.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 050,00.
+               10  FILLER PIC 9(01)V99 VALUE 1,25.
+           05  FILLER.
+               10  FILLER PIC 9(03)V99 VALUE 999,99.
+               10  FILLER PIC 9(01)V99 VALUE 1,50.
+
+       01  WRK-TB-FAIXAS-PESO REDEFINES WRK-FAIXAS-PESO.
+           05  WRK-FAIXA OCCURS 4 TIMES.
+               10  WRK-FAIXA-PESO-ATE  PIC 9(03)V99.
+               10  WRK-FAIXA-FATOR     PIC 9(01)V99.
+
+       77  WRK-IDX-FAIXA  PIC 9(01) VALUE ZEROS.
+       77  WRK-FATOR-PESO PIC 9(01)V99 VALUE 1,00.
+       77  WRK-FAIXA-OK   PIC X(01) VALUE 'N'.
+           88 FAIXA-ENCONTRADA VALUE 'S'.
+       77  WRK-FRETE-OK   PIC X(01) VALUE 'N'.
+           88 FRETE-OK        VALUE 'S'.
+
+       77  WRK-TOTAL-FRETE  PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-ICMS   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SEGURO PIC 9(08)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-CAPTURA-ITEM UNTIL NOT MAIS-ITENS
+           PERFORM 3000-PROCESSA-ITENS
+           PERFORM 4000-IMPRIME-RESUMO
+           PERFORM 5000-FINALIZA
+           GOBACK.
+
+      * zera os acumuladores do pedido anterior - o menu.cbl pode
+      * chamar este programa varias vezes na mesma ligacao e a
+      * WORKING-STORAGE de uma subrotina nao-INITIAL fica com os
+      * valores da ultima chamada
+       1000-INICIALIZA.
+           DISPLAY 'COTACAO DE FRETE - PEDIDO COM VARIOS ITENS'
+           MOVE ZEROS TO WRK-QTD-ITENS WRK-TOTAL-FRETE
+               WRK-TOTAL-ICMS WRK-TOTAL-SEGURO
+           MOVE 'S' TO WRK-CONTINUA
+           OPEN INPUT FRETE-TABLE
+           OPEN INPUT PRODUCT-MASTER
+           OPEN I-O FRETE-LOG
+           PERFORM 1070-LE-RATES-CONFIG.
+
+      * sobrescreve a taxa de seguro padrao com o valor cadastrado
+      * em RATESCFG.DAT, se o arquivo existir
+       1070-LE-RATES-CONFIG.
+           OPEN INPUT RATES-CONFIG
+           IF WRK-RATESCFG-STATUS = '00'
+               READ RATES-CONFIG
+                   NOT AT END
+                       MOVE RTC-TAXA-SEGURO TO WRK-TAXA-SEGURO
+               END-READ
+               CLOSE RATES-CONFIG
+           END-IF.
+
+       2000-CAPTURA-ITEM.
+           ADD 1 TO WRK-QTD-ITENS
+           DISPLAY '--- ITEM ' WRK-QTD-ITENS ' ---'
+           PERFORM 2100-PEDE-PRODUTO
+           PERFORM 2110-PEDE-ESTADO
+           PERFORM 2120-PEDE-VALOR
+           PERFORM 2130-PEDE-PESO
+           PERFORM 2140-PEDE-MOEDA
+           PERFORM 2150-PEDE-SEGURO
+           PERFORM 2200-CALCULA-ITEM
+           MOVE WRK-PDUTO  TO IT-PDUTO  (WRK-QTD-ITENS)
+           MOVE WRK-STADO  TO IT-STADO  (WRK-QTD-ITENS)
+           MOVE WRK-VALOR  TO IT-VALOR  (WRK-QTD-ITENS)
+           MOVE WRK-PESO   TO IT-PESO   (WRK-QTD-ITENS)
+           MOVE WRK-SEGURO TO IT-SEGURO (WRK-QTD-ITENS)
+           MOVE WRK-MOEDA  TO IT-MOEDA  (WRK-QTD-ITENS)
+           MOVE WRK-FRETE  TO IT-FRETE  (WRK-QTD-ITENS)
+           MOVE WRK-ICMS   TO IT-ICMS   (WRK-QTD-ITENS)
+           MOVE WRK-VALOR-SEGURO TO IT-VALOR-SEGURO (WRK-QTD-ITENS)
+           DISPLAY 'FRETE DO ITEM: ' WRK-FRETE '  SEGURO: '
+               WRK-VALOR-SEGURO '  ICMS: ' WRK-ICMS
+           IF WRK-QTD-ITENS >= WRK-MAX-ITENS
+               MOVE 'N' TO WRK-CONTINUA
+               DISPLAY 'LIMITE DE ' WRK-MAX-ITENS
+                   ' ITENS POR PEDIDO ATINGIDO'
+           ELSE
+               PERFORM 2900-PERGUNTA-MAIS-ITEM
+           END-IF.
+
+      * re-pergunta ate o produto existir e nao estar descontinuado
+       2100-PEDE-PRODUTO.
+           MOVE 'N' TO WRK-PRODUTO-OK
+           PERFORM UNTIL PRODUTO-OK
+               DISPLAY 'CODIGO DO PRODUTO: '
+               ACCEPT WRK-PDUTO FROM CONSOLE
+               MOVE WRK-PDUTO TO PRD-CODIGO
+               READ PRODUCT-MASTER
+                   KEY IS PRD-CODIGO
+                   INVALID KEY
+                       DISPLAY 'PRODUTO NAO CADASTRADO, TENTE NOVAMENTE'
+                   NOT INVALID KEY
+                       IF PRD-DESCONTINUADO
+                           DISPLAY 'PRODUTO DESCONTINUADO, '
+                               'TENTE NOVAMENTE'
+                       ELSE
+                           MOVE 'S' TO WRK-PRODUTO-OK
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * re-pergunta ate o estado constar da FRETE-TABLE
+       2110-PEDE-ESTADO.
+           MOVE 'N' TO WRK-ESTADO-OK
+           PERFORM UNTIL ESTADO-OK
+               DISPLAY 'ESTADO (UF) DE ENTREGA: '
+               ACCEPT WRK-STADO FROM CONSOLE
+               MOVE WRK-STADO TO FRT-UF
+               READ FRETE-TABLE
+                   KEY IS FRT-UF
+                   INVALID KEY
+                       DISPLAY 'NAO ENTREGAMOS NESSE ESTADO, '
+                           'TENTE NOVAMENTE'
+                   NOT INVALID KEY
+                       MOVE FRT-TAXA TO WRK-TAXA
+                       MOVE FRT-ICMS TO WRK-TAXA-ICMS
+                       MOVE 'S' TO WRK-ESTADO-OK
+               END-READ
+           END-PERFORM.
+
+       2120-PEDE-VALOR.
+           MOVE 'N' TO WRK-VALOR-OK
+           PERFORM UNTIL VALOR-OK
+               DISPLAY 'VALOR DO ITEM: '
+               ACCEPT WRK-VALOR FROM CONSOLE
+               IF WRK-VALOR IS NUMERIC AND WRK-VALOR > ZEROS
+                   MOVE 'S' TO WRK-VALOR-OK
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+       2130-PEDE-PESO.
+           MOVE 'N' TO WRK-PESO-OK
+           PERFORM UNTIL PESO-OK
+               DISPLAY 'PESO DO ITEM (KG): '
+               ACCEPT WRK-PESO FROM CONSOLE
+               IF WRK-PESO IS NUMERIC AND WRK-PESO > ZEROS
+                   MOVE 'S' TO WRK-PESO-OK
+               ELSE
+                   DISPLAY 'PESO INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+      * re-pergunta ate a moeda constar da tabela de cotacoes,
+      * depois converte o valor do item para reais
+       2140-PEDE-MOEDA.
+           MOVE 'N' TO WRK-MOEDA-OK
+           PERFORM UNTIL MOEDA-VALIDA
+               DISPLAY 'MOEDA DO PEDIDO (BRL/USD/EUR): '
+               ACCEPT WRK-MOEDA FROM CONSOLE
+               PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                       UNTIL WRK-IDX-MOEDA > 3
+                   IF WRK-MOEDA = WRK-MOEDA-COD (WRK-IDX-MOEDA)
+                       MOVE 'S' TO WRK-MOEDA-OK
+                       MOVE 4 TO WRK-IDX-MOEDA
+                   END-IF
+               END-PERFORM
+               IF NOT MOEDA-VALIDA
+                   DISPLAY 'MOEDA NAO CADASTRADA, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM
+           PERFORM 2145-CONVERTE-VALOR-ITEM.
+
+      * um item em moeda forte pode estourar o PIC 9(06)V99 de
+      * WRK-VALOR depois da conversao - pede um valor menor em
+      * vez de deixar o COMPUTE truncar para um numero indefinido
+       2145-CONVERTE-VALOR-ITEM.
+           MOVE 'N' TO WRK-CONVERSAO-OK
+           PERFORM UNTIL CONVERSAO-OK
+               PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                       UNTIL WRK-IDX-MOEDA > 3
+                   IF WRK-MOEDA = WRK-MOEDA-COD (WRK-IDX-MOEDA)
+                       COMPUTE WRK-VALOR ROUNDED =
+                           WRK-VALOR * WRK-MOEDA-TAXA (WRK-IDX-MOEDA)
+                           ON SIZE ERROR
+                               DISPLAY 'VALOR CONVERTIDO ESTOURA O '
+                                   'LIMITE, INFORME UM VALOR MENOR'
+                               PERFORM 2120-PEDE-VALOR
+                           NOT ON SIZE ERROR
+                               MOVE 'S' TO WRK-CONVERSAO-OK
+                       END-COMPUTE
+                       MOVE 4 TO WRK-IDX-MOEDA
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2150-PEDE-SEGURO.
+           DISPLAY 'DESEJA CONTRATAR SEGURO PARA ESTE ITEM? (S/N): '
+           ACCEPT WRK-SEGURO FROM CONSOLE.
+
+      * peso acima da maior faixa ou frete que estoura WRK-FRETE
+      * sao tratados do mesmo jeito que o estouro na conversao de
+      * moeda (2145-CONVERTE-VALOR-ITEM): pede de novo em vez de
+      * deixar o COMPUTE truncar ou o item ficar sem cotacao
+       2200-CALCULA-ITEM.
+           MOVE 'N' TO WRK-FRETE-OK
+           PERFORM UNTIL FRETE-OK
+               PERFORM 2250-CALCULA-FAIXA-PESO
+               IF NOT FAIXA-ENCONTRADA
+                   DISPLAY 'PESO EXCEDE O LIMITE PARA COTACAO, '
+                       'INFORME UM PESO MENOR PARA O ITEM'
+                   PERFORM 2130-PEDE-PESO
+               ELSE
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * WRK-TAXA * WRK-FATOR-PESO
+                       ON SIZE ERROR
+                           DISPLAY 'FRETE CALCULADO ESTOURA O '
+                               'LIMITE, INFORME UM VALOR MENOR '
+                               'PARA O ITEM'
+                           PERFORM 2120-PEDE-VALOR
+                           PERFORM 2145-CONVERTE-VALOR-ITEM
+                       NOT ON SIZE ERROR
+                           MOVE 'S' TO WRK-FRETE-OK
+                   END-COMPUTE
+               END-IF
+           END-PERFORM
+      * seguro fica na sua propria coluna (IT-VALOR-SEGURO), nao
+      * soma dentro de WRK-FRETE - mesmo criterio do ICMS, porque
+      * contabilidade lanca frete e seguro em contas distintas
+           PERFORM 2260-CALCULA-SEGURO
+           COMPUTE WRK-ICMS ROUNDED = WRK-VALOR * WRK-TAXA-ICMS.
+
+       2250-CALCULA-FAIXA-PESO.
+           MOVE 1,00 TO WRK-FATOR-PESO
+           MOVE 'N' TO WRK-FAIXA-OK
+           PERFORM VARYING WRK-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WRK-IDX-FAIXA > 4
+               IF WRK-PESO <= WRK-FAIXA-PESO-ATE (WRK-IDX-FAIXA)
+                   MOVE WRK-FAIXA-FATOR (WRK-IDX-FAIXA)
+                       TO WRK-FATOR-PESO
+                   MOVE 'S' TO WRK-FAIXA-OK
+                   MOVE 5 TO WRK-IDX-FAIXA
+               END-IF
+           END-PERFORM.
+
+       2260-CALCULA-SEGURO.
+           MOVE ZEROS TO WRK-VALOR-SEGURO
+           IF SEGURO-SOLICITADO
+               COMPUTE WRK-VALOR-SEGURO =
+                   WRK-VALOR * WRK-TAXA-SEGURO
+           END-IF.
+
+       2900-PERGUNTA-MAIS-ITEM.
+           DISPLAY 'OUTRO ITEM NESTE PEDIDO? (S/N): '
+           ACCEPT WRK-CONTINUA FROM CONSOLE.
+
+      * relanca cada item da tabela para o FRETE-LOG e acumula o
+      * total do pedido, depois que a ligacao terminou de
+      * informar todos os itens
+       3000-PROCESSA-ITENS.
+           PERFORM 3100-PROCESSA-ITEM
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-ITENS.
+
+       3100-PROCESSA-ITEM.
+           MOVE IT-PDUTO (WRK-IDX) TO WRK-PDUTO
+           MOVE IT-STADO (WRK-IDX) TO WRK-STADO
+           MOVE IT-VALOR (WRK-IDX) TO WRK-VALOR
+           MOVE IT-FRETE (WRK-IDX) TO WRK-FRETE
+           MOVE IT-ICMS  (WRK-IDX) TO WRK-ICMS
+           MOVE IT-VALOR-SEGURO (WRK-IDX) TO WRK-VALOR-SEGURO
+           ADD WRK-FRETE TO WRK-TOTAL-FRETE
+           ADD WRK-ICMS  TO WRK-TOTAL-ICMS
+           ADD WRK-VALOR-SEGURO TO WRK-TOTAL-SEGURO
+           PERFORM 3200-GRAVA-LOG.
+
+      * mesmo formato de chave e mesmo contador de sequencia do
+      * lote, para que as duas origens de cotacao fiquem juntas
+      * no FRETE-LOG
+       3200-GRAVA-LOG.
+           ADD 1 TO WRK-SEQ-LOG
+           ACCEPT WRK-DATA-HORA-SYS FROM DATE YYYYMMDD
+           ACCEPT WRK-DHS-HORA FROM TIME
+           MOVE WRK-DHS-DATA TO LOG-DATA-HORA (1:8)
+           MOVE WRK-DHS-HORA TO LOG-DATA-HORA (9:6)
+           STRING WRK-DHS-DATA WRK-DHS-HORA WRK-SEQ-LOG
+               DELIMITED BY SIZE INTO LOG-CHAVE
+           MOVE WRK-PDUTO TO LOG-PDUTO
+           MOVE WRK-STADO TO LOG-STADO
+           MOVE WRK-VALOR TO LOG-VALOR
+           MOVE WRK-FRETE TO LOG-FRETE
+           PERFORM 3250-PROXIMO-SEQ-ID
+           MOVE WRK-PROX-SEQ-ID TO LOG-SEQ-ID
+           WRITE FRETE-LOG-RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO GRAVANDO FRETE-LOG: ' LOG-CHAVE
+           END-WRITE.
+
+      * mantem o proximo numero em QUOTESEQ.DAT, o mesmo arquivo
+      * de controle usado por learning9 e learning8
+       3250-PROXIMO-SEQ-ID.
+           MOVE ZEROS TO WRK-PROX-SEQ-ID
+           OPEN INPUT QUOTE-SEQ
+           IF WRK-QUOTESEQ-STATUS = '00'
+               READ QUOTE-SEQ
+               MOVE QSEQ-LINE TO WRK-PROX-SEQ-ID
+               CLOSE QUOTE-SEQ
+           END-IF
+           ADD 1 TO WRK-PROX-SEQ-ID
+           OPEN OUTPUT QUOTE-SEQ
+           MOVE WRK-PROX-SEQ-ID TO QSEQ-LINE
+           WRITE QSEQ-LINE
+           CLOSE QUOTE-SEQ.
+
+       4000-IMPRIME-RESUMO.
+           DISPLAY '========================================='
+           DISPLAY 'RESUMO DO PEDIDO - ' WRK-QTD-ITENS ' ITEM(NS)'
+           DISPLAY 'FRETE TOTAL: ' WRK-TOTAL-FRETE
+           DISPLAY 'SEGURO TOTAL: ' WRK-TOTAL-SEGURO
+           DISPLAY 'ICMS TOTAL: ' WRK-TOTAL-ICMS
+           DISPLAY '========================================='.
+
+       5000-FINALIZA.
+           CLOSE FRETE-TABLE
+           CLOSE PRODUCT-MASTER
+           CLOSE FRETE-LOG.
