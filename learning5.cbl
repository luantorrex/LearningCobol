@@ -2,41 +2,142 @@
        PROGRAM-ID. learning5.
       ********************************************************
       *    Operações matemáticas
+      *    Menu com laco: escolhe a operacao, ve o resultado,
+      *    escolhe de novo ou sai, sem precisar reiniciar o
+      *    programa a cada calculo.
       * *******************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG ASSIGN TO 'CALC.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG.
+           COPY 'calclog.cbl'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESU PIC 9(03) VALUE ZEROS.
-       77 WRK-REST PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM1 PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-NUM2 PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-RESU PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-REST PIC S9(04)V99 VALUE ZEROS.
 
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE DOIS NUMEROS'.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '========================================='.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+           88 OPCAO-SOMA           VALUE 1.
+           88 OPCAO-SUBTRACAO      VALUE 2.
+           88 OPCAO-MULTIPLICACAO  VALUE 3.
+           88 OPCAO-DIVISAO        VALUE 4.
+           88 OPCAO-MEDIA          VALUE 5.
+           88 OPCAO-SAIR           VALUE 6.
 
-      *************************************** SOMA
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESU.
-            DISPLAY 'SOMA: ' WRK-RESU.
+       77 WRK-NUM-OK PIC X(01) VALUE 'N'.
+           88 NUM-VALIDO               VALUE 'S'.
 
-      *************************************** SUBTRACAO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESU.
-            DISPLAY 'SUBTRACAO: ' WRK-RESU.
+       PROCEDURE DIVISION.
+           OPEN EXTEND CALC-LOG
+           PERFORM UNTIL OPCAO-SAIR
+               PERFORM EXIBE-MENU
+               ACCEPT WRK-OPCAO FROM CONSOLE
+               EVALUATE TRUE
+                   WHEN OPCAO-SOMA
+                       PERFORM PEDE-OPERANDOS
+                       ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESU
+                       DISPLAY 'SOMA: ' WRK-RESU
+                       PERFORM GRAVA-LOG-CALCULO
+                   WHEN OPCAO-SUBTRACAO
+                       PERFORM PEDE-OPERANDOS
+                       SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESU
+                       DISPLAY 'SUBTRACAO: ' WRK-RESU
+                       PERFORM GRAVA-LOG-CALCULO
+                   WHEN OPCAO-MULTIPLICACAO
+                       PERFORM PEDE-OPERANDOS
+                       MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESU
+                       DISPLAY 'MULTIPLICACAO: ' WRK-RESU
+                       PERFORM GRAVA-LOG-CALCULO
+                   WHEN OPCAO-DIVISAO
+                       PERFORM PEDE-OPERANDOS
+                       IF WRK-NUM2 = ZEROS
+                           DISPLAY 'ERRO: DIVISAO POR ZERO'
+                       ELSE
+                           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESU
+                               REMAINDER WRK-REST
+                           DISPLAY 'DIVISAO: ' WRK-RESU
+                               ' / RESTO: ' WRK-REST
+                           PERFORM GRAVA-LOG-CALCULO
+                       END-IF
+                   WHEN OPCAO-MEDIA
+                       PERFORM PEDE-OPERANDOS
+                       COMPUTE WRK-RESU = (WRK-NUM1 + WRK-NUM2) / 2
+                       DISPLAY 'MEDIA: ' WRK-RESU
+                       PERFORM GRAVA-LOG-CALCULO
+                   WHEN OPCAO-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CALC-LOG
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY '========================================='.
+           DISPLAY '1 - SOMA'.
+           DISPLAY '2 - SUBTRACAO'.
+           DISPLAY '3 - MULTIPLICACAO'.
+           DISPLAY '4 - DIVISAO'.
+           DISPLAY '5 - MEDIA'.
+           DISPLAY '6 - SAIR'.
+           DISPLAY 'ESCOLHA UMA OPCAO: '.
 
-      *************************************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESU
-               REMAINDER WRK-REST.
-            DISPLAY 'DIVISAO: ' WRK-RESU ' / RESTO: ' WRK-REST.
+       PEDE-OPERANDOS.
+           DISPLAY 'DIGITE DOIS NUMEROS (PODEM SER NEGATIVOS E '
+               'TER ATE 2 CASAS DECIMAIS)'
+           PERFORM PEDE-NUM1
+           PERFORM PEDE-NUM2.
 
-      *************************************** MULTIPLICACAO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESU.
-            DISPLAY 'MULTIPLICACAO: ' WRK-RESU.
+       PEDE-NUM1.
+           MOVE 'N' TO WRK-NUM-OK
+           PERFORM UNTIL NUM-VALIDO
+               DISPLAY 'PRIMEIRO NUMERO: '
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               IF WRK-NUM1 IS NUMERIC
+                   MOVE 'S' TO WRK-NUM-OK
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA, DIGITE UM NUMERO'
+               END-IF
+           END-PERFORM.
 
-      *************************************** EXPRESSOES COMPLEXAS
-           COMPUTE WRK-RESU = (WRK-NUM1 + WRK-NUM2) / 2.
-            DISPLAY 'MEDIA: ' WRK-RESU.
+       PEDE-NUM2.
+           MOVE 'N' TO WRK-NUM-OK
+           PERFORM UNTIL NUM-VALIDO
+               DISPLAY 'SEGUNDO NUMERO: '
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               IF WRK-NUM2 IS NUMERIC
+                   MOVE 'S' TO WRK-NUM-OK
+               ELSE
+                   DISPLAY 'ENTRADA INVALIDA, DIGITE UM NUMERO'
+               END-IF
+           END-PERFORM.
 
-           STOP RUN.
+       GRAVA-LOG-CALCULO.
+           EVALUATE TRUE
+               WHEN OPCAO-SOMA
+                   MOVE 'SOMA'          TO CLG-OPERACAO
+               WHEN OPCAO-SUBTRACAO
+                   MOVE 'SUBTRACAO'     TO CLG-OPERACAO
+               WHEN OPCAO-MULTIPLICACAO
+                   MOVE 'MULTIPLICACAO' TO CLG-OPERACAO
+               WHEN OPCAO-DIVISAO
+                   MOVE 'DIVISAO'       TO CLG-OPERACAO
+               WHEN OPCAO-MEDIA
+                   MOVE 'MEDIA'         TO CLG-OPERACAO
+           END-EVALUATE
+           MOVE WRK-NUM1 TO CLG-NUM1
+           MOVE WRK-NUM2 TO CLG-NUM2
+           MOVE WRK-RESU TO CLG-RESULTADO
+           WRITE CALC-LOG-RECORD.
