@@ -6,7 +6,7 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           COPY 'book.cbl'.
+           COPY 'calendario.cbl'.
 
        PROCEDURE DIVISION.
            ACCEPT CALENDARIO FROM DATE YYYYMMDD.
