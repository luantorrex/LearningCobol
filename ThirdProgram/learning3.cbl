@@ -1,17 +1,143 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. learning2.
+       PROGRAM-ID. learning3.
       ********************************************************
       *    Catching variables from system
       * *******************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * trilha de excecoes compartilhada com os demais programas
+           SELECT ERROR-LOG ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+           COPY 'errorlog.cbl'.
+
        WORKING-STORAGE SECTION.
        01 WRK-DATE.
            02 WRK-ANO PIC 9(04) VALUE ZEROS.
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
 
+       77 WRK-DATA-VALIDA-FLAG PIC X(01) VALUE 'S'.
+       77 WRK-DIAS-NO-MES      PIC 9(02) VALUE ZEROS.
+
+      * campos usados na aritmetica de datas (soma/subtracao de
+      * dias e diferenca entre duas datas), via FUNCTION
+      * INTEGER-OF-DATE / DATE-OF-INTEGER
+       77 WRK-DATA-BASE-AAAAMMDD PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-CALC-AAAAMMDD PIC 9(08) VALUE ZEROS.
+       77 WRK-N-DIAS             PIC S9(05) VALUE ZEROS.
+       77 WRK-DIFF-DIAS          PIC S9(07) VALUE ZEROS.
+
+       77 WRK-ERR-DATA           PIC 9(08) VALUE ZEROS.
+       77 WRK-ERR-HORA           PIC 9(06) VALUE ZEROS.
+
+       77 WRK-NDIAS-OK           PIC X(01) VALUE 'N'.
+           88 NDIAS-OK               VALUE 'S'.
+       77 WRK-DATACALC-OK        PIC X(01) VALUE 'N'.
+           88 DATACALC-OK            VALUE 'S'.
+
        PROCEDURE DIVISION.
+           OPEN EXTEND ERROR-LOG
            ACCEPT WRK-DATE FROM DATE YYYYMMDD.
-           DISPLAY WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
+           PERFORM VALIDA-DATA-CALENDARIO
+           IF WRK-DATA-VALIDA-FLAG = 'N'
+               DISPLAY 'DATA DO SISTEMA INVALIDA: ' WRK-DATE
+               PERFORM GRAVA-ERRO
+           ELSE
+               DISPLAY WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
+
+               MOVE WRK-ANO TO WRK-DATA-BASE-AAAAMMDD (1:4)
+               MOVE WRK-MES TO WRK-DATA-BASE-AAAAMMDD (5:2)
+               MOVE WRK-DIA TO WRK-DATA-BASE-AAAAMMDD (7:2)
+
+               PERFORM PEDE-N-DIAS
+               IF WRK-N-DIAS NOT = ZEROS
+                   PERFORM SOMA-DIAS-NA-DATA
+                   DISPLAY 'NOVA DATA: ' WRK-DATA-CALC-AAAAMMDD
+               END-IF
+
+               PERFORM PEDE-DATA-COMPARACAO
+               IF WRK-DATA-CALC-AAAAMMDD NOT = ZEROS
+                   PERFORM DIFERENCA-EM-DIAS
+                   DISPLAY 'DIFERENCA EM DIAS: ' WRK-DIFF-DIAS
+               END-IF
+           END-IF
+           CLOSE ERROR-LOG
            STOP RUN.
+
+      * registra a excecao na trilha comum a todos os programas
+       GRAVA-ERRO.
+           MOVE 'LEARNING3' TO ERR-PROGRAMA
+           ACCEPT WRK-ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-ERR-HORA FROM TIME
+           MOVE WRK-ERR-DATA TO ERR-DATA-HORA (1:8)
+           MOVE WRK-ERR-HORA TO ERR-DATA-HORA (9:6)
+           MOVE 'DATA-INVAL' TO ERR-MOTIVO
+           MOVE WRK-DATE TO ERR-ENTRADA
+           WRITE ERROR-LOG-RECORD.
+
+      * re-pergunta ate vir um numero valido (campo tem sinal,
+      * entao serve tanto para somar quanto para subtrair dias)
+       PEDE-N-DIAS.
+           MOVE 'N' TO WRK-NDIAS-OK
+           PERFORM UNTIL NDIAS-OK
+               DISPLAY 'SOMAR/SUBTRAIR QUANTOS DIAS (0 = PULAR): '
+               ACCEPT WRK-N-DIAS FROM CONSOLE
+               IF WRK-N-DIAS IS NUMERIC
+                   MOVE 'S' TO WRK-NDIAS-OK
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+      * re-pergunta a data de comparacao ate vir numerica e
+      * valida pelo calendario (mes/dia dentro do intervalo),
+      * usando WRK-ANO/WRK-MES/WRK-DIA como campos de trabalho
+      * de VALIDA-DATA-CALENDARIO - nao sobra problema para a
+      * data base, que ja foi guardada em WRK-DATA-BASE-AAAAMMDD
+       PEDE-DATA-COMPARACAO.
+           MOVE 'N' TO WRK-DATACALC-OK
+           PERFORM UNTIL DATACALC-OK
+               DISPLAY 'DATA PARA COMPARAR, AAAAMMDD (0 = PULAR): '
+               ACCEPT WRK-DATA-CALC-AAAAMMDD FROM CONSOLE
+               IF WRK-DATA-CALC-AAAAMMDD = ZEROS
+                   MOVE 'S' TO WRK-DATACALC-OK
+               ELSE
+                   IF WRK-DATA-CALC-AAAAMMDD IS NUMERIC
+                       MOVE WRK-DATA-CALC-AAAAMMDD (1:4) TO WRK-ANO
+                       MOVE WRK-DATA-CALC-AAAAMMDD (5:2) TO WRK-MES
+                       MOVE WRK-DATA-CALC-AAAAMMDD (7:2) TO WRK-DIA
+                       PERFORM VALIDA-DATA-CALENDARIO
+                       IF WRK-DATA-VALIDA-FLAG = 'S'
+                           MOVE 'S' TO WRK-DATACALC-OK
+                       ELSE
+                           DISPLAY 'DATA INVALIDA, TENTE NOVAMENTE'
+                       END-IF
+                   ELSE
+                       DISPLAY 'DATA INVALIDA, TENTE NOVAMENTE'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * soma (ou subtrai, se WRK-N-DIAS for negativo) N dias a
+      * partir de WRK-DATA-BASE-AAAAMMDD, devolvendo o resultado
+      * em WRK-DATA-CALC-AAAAMMDD
+       SOMA-DIAS-NA-DATA.
+           COMPUTE WRK-DATA-CALC-AAAAMMDD =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WRK-DATA-BASE-AAAAMMDD)
+                    + WRK-N-DIAS).
+
+      * diferenca em dias entre WRK-DATA-BASE-AAAAMMDD e
+      * WRK-DATA-CALC-AAAAMMDD (usada tambem para receber a
+      * segunda data quando o chamador quer so a diferenca)
+       DIFERENCA-EM-DIAS.
+           COMPUTE WRK-DIFF-DIAS =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-CALC-AAAAMMDD)
+               - FUNCTION INTEGER-OF-DATE(WRK-DATA-BASE-AAAAMMDD).
+
+           COPY 'dateval.cbl'.
