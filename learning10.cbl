@@ -4,22 +4,162 @@
       *    Trabalhando com variavel tipo tabela - occurs
       * *******************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAY.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOL-DATA
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
+
+      * trilha de excecoes compartilhada com os demais programas
+           SELECT ERROR-LOG ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+           COPY 'holidayrec.cbl'.
+
+       FD  ERROR-LOG.
+           COPY 'errorlog.cbl'.
+
        WORKING-STORAGE SECTION.
+       77  WRK-HOLIDAY-STATUS  PIC X(02) VALUE '00'.
+       77  WRK-DATA-CHAVE      PIC 9(08) VALUE ZEROS.
+       77  WRK-FERIADO-FLAG    PIC X(01) VALUE 'N'.
+           88 DIA-FERIADO          VALUE 'S'.
+
        01 WRK-MESES.
            03 WRK-MES PIC X(09) OCCURS 12 TIMES.
 
+       01 WRK-DIAS-SEMANA.
+           03 WRK-DIA-SEMANA PIC X(13) OCCURS 7 TIMES.
+
        01 DATA-SYS.
            02 ANO-SYS PIC 9(04) VALUE ZEROS.
            02 MES-SYS PIC 9(02) VALUE ZEROS.
            02 DIA-SYS PIC 9(02) VALUE ZEROS.
 
+      * variaveis auxiliares do calculo do dia da semana
+      * (congruencia de Zeller)
+       77 WRK-ANO-CALC     PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-CALC     PIC 9(02) VALUE ZEROS.
+       77 WRK-SECULO       PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-SECULO   PIC 9(02) VALUE ZEROS.
+       77 WRK-ZELLER       PIC S9(04) VALUE ZEROS.
+       77 WRK-IDX-SEMANA   PIC 9(01) VALUE ZEROS.
+
+       77 WRK-DATA-VALIDA-FLAG PIC X(01) VALUE 'S'.
+       77 WRK-DIAS-NO-MES      PIC 9(02) VALUE ZEROS.
+
+      * formato de saida escolhido pelo operador:
+      * 1 = DD/MM/AAAA   2 = AAAA-MM-DD   3 = por extenso
+       77 WRK-FORMATO-SAIDA   PIC 9(01) VALUE 1.
+
+      * origem da data consultada: do sistema ou informada pelo
+      * operador, para consulta a feriados de datas passadas
+       77 WRK-MODO-DATA       PIC 9(01) VALUE 1.
+           88 DATA-DO-SISTEMA     VALUE 1.
+           88 DATA-INFORMADA      VALUE 2.
+
+       77 WRK-ANO-OK          PIC X(01) VALUE 'N'.
+           88 ANO-OK              VALUE 'S'.
+       77 WRK-MES-OK          PIC X(01) VALUE 'N'.
+           88 MES-OK              VALUE 'S'.
+       77 WRK-DIA-OK          PIC X(01) VALUE 'N'.
+           88 DIA-OK              VALUE 'S'.
+
+       77 WRK-ERR-DATA        PIC 9(08) VALUE ZEROS.
+       77 WRK-ERR-HORA        PIC 9(06) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           ACCEPT DATA-SYS FROM DATE YYYYMMDD.
-           PERFORM MONTAMES.
-           DISPLAY DIA-SYS ' DE ' WRK-MES(MES-SYS) ' DE ' ANO-SYS.
+           OPEN EXTEND ERROR-LOG
+           PERFORM SELECIONA-DATA
+           PERFORM VALIDA-DATA-CALENDARIO
+           IF WRK-DATA-VALIDA-FLAG = 'N'
+               DISPLAY 'DATA INVALIDA: ' DATA-SYS
+               PERFORM GRAVA-ERRO
+           ELSE
+               PERFORM MONTAMES
+               PERFORM MONTASEMANA
+               PERFORM CALCULA-DIA-SEMANA
+               DISPLAY 'FORMATO DE SAIDA (1=DD/MM/AAAA '
+                   '2=AAAA-MM-DD 3=POR EXTENSO): '
+               ACCEPT WRK-FORMATO-SAIDA FROM CONSOLE
+               PERFORM IMPRIME-DATA
+               PERFORM VERIFICA-FERIADO
+           END-IF
+           CLOSE ERROR-LOG
            STOP RUN.
 
+      * deixa o operador escolher entre a data do sistema e uma
+      * data historica informada na mao, para consultar feriados
+      * e dia da semana de qualquer ano/mes/dia, nao so hoje
+       SELECIONA-DATA.
+           DISPLAY 'DATA A CONSULTAR (1=DATA DO SISTEMA '
+               '2=INFORMAR ANO/MES/DIA): '
+           ACCEPT WRK-MODO-DATA FROM CONSOLE
+           IF DATA-INFORMADA
+               PERFORM PEDE-DATA-HISTORICA
+           ELSE
+               ACCEPT DATA-SYS FROM DATE YYYYMMDD
+           END-IF.
+
+      * le ano/mes/dia direto do operador, re-perguntando cada
+      * campo ate vir numerico (mesmo padrao do req de
+      * re-pergunta no console); a combinacao so e conferida
+      * depois, em VALIDA-DATA-CALENDARIO
+       PEDE-DATA-HISTORICA.
+           MOVE 'N' TO WRK-ANO-OK
+           PERFORM UNTIL ANO-OK
+               DISPLAY 'ANO (AAAA): '
+               ACCEPT ANO-SYS FROM CONSOLE
+               IF ANO-SYS IS NUMERIC
+                   MOVE 'S' TO WRK-ANO-OK
+               ELSE
+                   DISPLAY 'ANO INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-MES-OK
+           PERFORM UNTIL MES-OK
+               DISPLAY 'MES (MM): '
+               ACCEPT MES-SYS FROM CONSOLE
+               IF MES-SYS IS NUMERIC
+                   MOVE 'S' TO WRK-MES-OK
+               ELSE
+                   DISPLAY 'MES INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-DIA-OK
+           PERFORM UNTIL DIA-OK
+               DISPLAY 'DIA (DD): '
+               ACCEPT DIA-SYS FROM CONSOLE
+               IF DIA-SYS IS NUMERIC
+                   MOVE 'S' TO WRK-DIA-OK
+               ELSE
+                   DISPLAY 'DIA INVALIDO, TENTE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+      * registra a excecao na trilha comum a todos os programas
+       GRAVA-ERRO.
+           MOVE 'LEARNING10' TO ERR-PROGRAMA
+           ACCEPT WRK-ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-ERR-HORA FROM TIME
+           MOVE WRK-ERR-DATA TO ERR-DATA-HORA (1:8)
+           MOVE WRK-ERR-HORA TO ERR-DATA-HORA (9:6)
+           MOVE 'DATA-INVAL' TO ERR-MOTIVO
+           MOVE DATA-SYS TO ERR-ENTRADA
+           WRITE ERROR-LOG-RECORD.
+
+           COPY 'dateval.cbl'
+               REPLACING WRK-ANO BY ANO-SYS
+                         WRK-MES BY MES-SYS
+                         WRK-DIA BY DIA-SYS.
+
        MONTAMES.
            MOVE 'JANEIRO'      TO WRK-MES(01).
            MOVE 'FEVEREIRO'    TO WRK-MES(02).
@@ -33,3 +173,68 @@
            MOVE 'OUTUBRO'      TO WRK-MES(10).
            MOVE 'NOVEMBRO'     TO WRK-MES(11).
            MOVE 'DEZEMBRO'     TO WRK-MES(12).
+
+      * indice 1 = sabado, na mesma ordem devolvida pela
+      * congruencia de Zeller (h=0 cai em sabado)
+       MONTASEMANA.
+           MOVE 'SABADO'         TO WRK-DIA-SEMANA(1).
+           MOVE 'DOMINGO'        TO WRK-DIA-SEMANA(2).
+           MOVE 'SEGUNDA-FEIRA'  TO WRK-DIA-SEMANA(3).
+           MOVE 'TERCA-FEIRA'    TO WRK-DIA-SEMANA(4).
+           MOVE 'QUARTA-FEIRA'   TO WRK-DIA-SEMANA(5).
+           MOVE 'QUINTA-FEIRA'   TO WRK-DIA-SEMANA(6).
+           MOVE 'SEXTA-FEIRA'    TO WRK-DIA-SEMANA(7).
+
+      * congruencia de Zeller adaptada para calendario gregoriano,
+      * tratando janeiro/fevereiro como meses 13/14 do ano anterior
+       CALCULA-DIA-SEMANA.
+           MOVE ANO-SYS TO WRK-ANO-CALC
+           MOVE MES-SYS TO WRK-MES-CALC
+           IF WRK-MES-CALC < 3
+               ADD 12 TO WRK-MES-CALC
+               SUBTRACT 1 FROM WRK-ANO-CALC
+           END-IF
+
+           DIVIDE WRK-ANO-CALC BY 100 GIVING WRK-SECULO
+               REMAINDER WRK-ANO-SECULO
+
+           COMPUTE WRK-ZELLER =
+               (DIA-SYS + ((13 * (WRK-MES-CALC + 1)) / 5) +
+               WRK-ANO-SECULO + (WRK-ANO-SECULO / 4) +
+               (WRK-SECULO / 4) + (5 * WRK-SECULO))
+
+           DIVIDE WRK-ZELLER BY 7 GIVING WRK-ZELLER
+               REMAINDER WRK-IDX-SEMANA
+           ADD 1 TO WRK-IDX-SEMANA.
+
+       IMPRIME-DATA.
+           EVALUATE WRK-FORMATO-SAIDA
+               WHEN 2
+                   DISPLAY ANO-SYS '-' MES-SYS '-' DIA-SYS
+               WHEN 3
+                   DISPLAY WRK-DIA-SEMANA(WRK-IDX-SEMANA) ', '
+                       DIA-SYS ' DE ' WRK-MES(MES-SYS) ' DE ' ANO-SYS
+               WHEN OTHER
+                   DISPLAY DIA-SYS '/' MES-SYS '/' ANO-SYS
+           END-EVALUATE.
+
+      * confere se a data do sistema esta cadastrada como feriado
+       VERIFICA-FERIADO.
+           MOVE ANO-SYS TO WRK-DATA-CHAVE (1:4)
+           MOVE MES-SYS TO WRK-DATA-CHAVE (5:2)
+           MOVE DIA-SYS TO WRK-DATA-CHAVE (7:2)
+           MOVE 'N' TO WRK-FERIADO-FLAG
+
+           OPEN INPUT HOLIDAY-FILE
+           MOVE WRK-DATA-CHAVE TO HOL-DATA
+           READ HOLIDAY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WRK-FERIADO-FLAG
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-FERIADO-FLAG
+           END-READ
+           CLOSE HOLIDAY-FILE
+
+           IF DIA-FERIADO
+               DISPLAY 'FERIADO: ' HOL-DESCRICAO
+           END-IF.
