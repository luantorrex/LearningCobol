@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+      ********************************************************
+      *    Menu principal do operador
+      *    CALLs learning9 (frete em lote), pedmulti (frete de
+      *    um pedido com varios itens), learning7 (nota) e
+      *    learning11 (carimbo de data) como subprogramas, para
+      *    quem opera o dia a dia nao precisar saber qual dos
+      *    executaveis chamar para cada tarefa.
+      *    Pede o id do operador no login e grava cada programa
+      *    chamado no SESSION-LOG, para auditoria de quem rodou
+      *    o que.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG ASSIGN TO 'SESSION.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-LOG.
+           COPY 'sessionlog.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+           88 OPCAO-FRETE          VALUE 1.
+           88 OPCAO-FRETE-PEDIDO   VALUE 2.
+           88 OPCAO-NOTA           VALUE 3.
+           88 OPCAO-DATA           VALUE 4.
+           88 OPCAO-SAIR           VALUE 5.
+
+       77 WRK-OPERADOR PIC X(10) VALUE SPACES.
+       77 WRK-OPERADOR-OK PIC X(01) VALUE 'N'.
+           88 OPERADOR-VALIDO         VALUE 'S'.
+
+       77 WRK-PROGRAMA PIC X(12) VALUE SPACES.
+
+       01 WRK-DATA-HORA-SYS.
+           05 WRK-DHS-DATA PIC 9(08).
+           05 WRK-DHS-HORA PIC 9(06).
+
+       PROCEDURE DIVISION.
+           OPEN EXTEND SESSION-LOG
+           PERFORM PEDE-OPERADOR
+           PERFORM UNTIL OPCAO-SAIR
+               PERFORM EXIBE-MENU
+               ACCEPT WRK-OPCAO FROM CONSOLE
+               EVALUATE TRUE
+                   WHEN OPCAO-FRETE
+                       MOVE 'LEARNING9' TO WRK-PROGRAMA
+                       PERFORM GRAVA-SESSAO
+                       CALL 'learning9'
+                   WHEN OPCAO-FRETE-PEDIDO
+                       MOVE 'PEDMULTI' TO WRK-PROGRAMA
+                       PERFORM GRAVA-SESSAO
+                       CALL 'pedmulti'
+                   WHEN OPCAO-NOTA
+                       MOVE 'LEARNING7' TO WRK-PROGRAMA
+                       PERFORM GRAVA-SESSAO
+                       CALL 'learning7'
+                   WHEN OPCAO-DATA
+                       MOVE 'LEARNING11' TO WRK-PROGRAMA
+                       PERFORM GRAVA-SESSAO
+                       CALL 'learning11'
+                   WHEN OPCAO-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM
+           CLOSE SESSION-LOG
+           STOP RUN.
+
+      * identifica quem esta operando o menu, para constar no
+      * SESSION-LOG de cada programa chamado durante a sessao
+       PEDE-OPERADOR.
+           MOVE 'N' TO WRK-OPERADOR-OK
+           PERFORM UNTIL OPERADOR-VALIDO
+               DISPLAY 'ID DO OPERADOR: '
+               ACCEPT WRK-OPERADOR FROM CONSOLE
+               IF WRK-OPERADOR = SPACES
+                   DISPLAY 'ID EM BRANCO, TENTE NOVAMENTE'
+               ELSE
+                   MOVE 'S' TO WRK-OPERADOR-OK
+               END-IF
+           END-PERFORM.
+
+      * uma linha por programa chamado, com operador e
+      * carimbo de data/hora
+       GRAVA-SESSAO.
+           ACCEPT WRK-DATA-HORA-SYS FROM DATE YYYYMMDD
+           ACCEPT WRK-DHS-HORA FROM TIME
+           MOVE WRK-OPERADOR TO SES-OPERADOR
+           MOVE WRK-PROGRAMA TO SES-PROGRAMA
+           MOVE WRK-DHS-DATA TO SES-DATA-HORA (1:8)
+           MOVE WRK-DHS-HORA TO SES-DATA-HORA (9:6)
+           WRITE SESSION-LOG-RECORD.
+
+       EXIBE-MENU.
+           DISPLAY '========================================='.
+           DISPLAY '1 - COTACAO DE FRETE (LOTE)'.
+           DISPLAY '2 - COTACAO DE FRETE (PEDIDO C/ VARIOS ITENS)'.
+           DISPLAY '3 - LANCAMENTO DE NOTA'.
+           DISPLAY '4 - CARIMBO DE DATA DO SISTEMA'.
+           DISPLAY '5 - SAIR'.
+           DISPLAY 'ESCOLHA UMA OPCAO: '.
