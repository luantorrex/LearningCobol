@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. freterec.
+      ********************************************************
+      *    Reconciliacao de frete entre dois extratos
+      *    Compara um extrato antigo do FRETE-LOG com um novo
+      *    (por exemplo, antes e depois de mudar a tabela de
+      *    taxas) e relata quais pedidos tiveram o frete
+      *    alterado e por quanto, para validar a mudanca antes
+      *    de valer para todo cliente.
+      * *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-ANTIGO ASSIGN TO 'FRETEOLD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRATO-NOVO ASSIGN TO 'FRETENEW.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-REPORT ASSIGN TO 'FRETEREC.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-ANTIGO.
+           COPY 'fretelog.cbl'
+               REPLACING FRETE-LOG-RECORD BY OLD-LOG-RECORD
+                         LOG-CHAVE BY OLD-LOG-CHAVE
+                         LOG-DATA-HORA BY OLD-LOG-DATA-HORA
+                         LOG-PDUTO BY OLD-LOG-PDUTO
+                         LOG-STADO BY OLD-LOG-STADO
+                         LOG-VALOR BY OLD-LOG-VALOR
+                         LOG-FRETE BY OLD-LOG-FRETE
+                         LOG-SEQ-ID BY OLD-LOG-SEQ-ID.
+
+       FD  EXTRATO-NOVO.
+           COPY 'fretelog.cbl'.
+
+       FD  RECON-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF-ANTIGO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ANTIGO     VALUE 'S'.
+       77  WRK-EOF-NOVO     PIC X(01) VALUE 'N'.
+           88 FIM-DO-NOVO       VALUE 'S'.
+
+      * extrato antigo carregado em memoria para consulta pelo
+      * produto+estado enquanto o extrato novo e lido sequencial
+       01  WRK-TABELA-ANTIGA.
+           05  WRK-ENTRADA OCCURS 500 TIMES.
+               10  WRK-ENT-PDUTO   PIC X(20).
+               10  WRK-ENT-STADO   PIC X(02).
+               10  WRK-ENT-FRETE   PIC 9(04)V99.
+       77  WRK-QTD-ANTIGA      PIC 9(03) VALUE ZEROS.
+       77  WRK-QTD-IGNORADAS   PIC 9(03) VALUE ZEROS.
+       77  WRK-IDX-TABELA      PIC 9(03) VALUE ZEROS.
+       77  WRK-IDX-BUSCA       PIC 9(03) VALUE ZEROS.
+
+       77  WRK-ENCONTROU       PIC X(01) VALUE 'N'.
+           88 PEDIDO-ENCONTRADO    VALUE 'S'.
+       77  WRK-FRETE-ANTIGO    PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA       PIC S9(05)V99 VALUE ZEROS.
+       77  WRK-QTD-MUDANCAS    PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-COMPARADOS  PIC 9(05) VALUE ZEROS.
+
+       01  WRK-LINHA-MUDANCA.
+           05  FILLER          PIC X(09) VALUE 'PRODUTO: '.
+           05  MUD-PDUTO       PIC X(20).
+           05  FILLER          PIC X(09) VALUE ' ESTADO: '.
+           05  MUD-ESTADO      PIC X(02).
+           05  FILLER          PIC X(14) VALUE ' FRETE ANTES: '.
+           05  MUD-FRETE-ANTES PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(15) VALUE ' FRETE DEPOIS: '.
+           05  MUD-FRETE-DEPOIS PIC ZZ.ZZ9,99.
+           05  FILLER          PIC X(12) VALUE ' DIFERENCA: '.
+           05  MUD-DIFERENCA   PIC -ZZ.ZZ9,99.
+
+       01  WRK-LINHA-TOTAL.
+           05  FILLER          PIC X(20) VALUE 'PEDIDOS COMPARADOS: '.
+           05  TOT-COMPARADOS  PIC ZZZZ9.
+           05  FILLER          PIC X(14) VALUE '  ALTERADOS: '.
+           05  TOT-MUDANCAS    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-COMPARA-EXTRATO-NOVO
+               UNTIL FIM-DO-NOVO
+           PERFORM 3000-FINALIZA
+           STOP RUN.
+
+       1000-INICIALIZA.
+           OPEN INPUT EXTRATO-ANTIGO
+           OPEN INPUT EXTRATO-NOVO
+           OPEN OUTPUT RECON-REPORT
+           PERFORM 1100-CARREGA-EXTRATO-ANTIGO
+           PERFORM 2100-LER-NOVO.
+
+      * carrega o extrato antigo inteiro na tabela, uma vez, para
+      * poder procurar cada pedido do extrato novo por produto+UF;
+      * a tabela so tem 500 posicoes, entao um extrato maior tem
+      * as entradas excedentes ignoradas (e contadas) em vez de
+      * estourar WRK-ENTRADA
+       1100-CARREGA-EXTRATO-ANTIGO.
+           PERFORM UNTIL FIM-DO-ANTIGO
+               READ EXTRATO-ANTIGO
+                   AT END SET FIM-DO-ANTIGO TO TRUE
+                   NOT AT END
+                       IF WRK-QTD-ANTIGA >= 500
+                           ADD 1 TO WRK-QTD-IGNORADAS
+                       ELSE
+                           ADD 1 TO WRK-QTD-ANTIGA
+                           MOVE OLD-LOG-PDUTO
+                               TO WRK-ENT-PDUTO (WRK-QTD-ANTIGA)
+                           MOVE OLD-LOG-STADO
+                               TO WRK-ENT-STADO (WRK-QTD-ANTIGA)
+                           MOVE OLD-LOG-FRETE
+                               TO WRK-ENT-FRETE (WRK-QTD-ANTIGA)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WRK-QTD-IGNORADAS > ZEROS
+               DISPLAY 'AVISO: ' WRK-QTD-IGNORADAS
+                   ' ENTRADAS DO EXTRATO ANTIGO IGNORADAS '
+                   '(TABELA CHEIA)'
+           END-IF
+           CLOSE EXTRATO-ANTIGO.
+
+       2000-COMPARA-EXTRATO-NOVO.
+           PERFORM 2200-PROCURA-NO-ANTIGO
+           IF PEDIDO-ENCONTRADO
+               ADD 1 TO WRK-QTD-COMPARADOS
+               IF WRK-FRETE-ANTIGO NOT = LOG-FRETE
+                   ADD 1 TO WRK-QTD-MUDANCAS
+                   PERFORM 2300-IMPRIME-MUDANCA
+               END-IF
+           END-IF
+           PERFORM 2100-LER-NOVO.
+
+       2100-LER-NOVO.
+           READ EXTRATO-NOVO
+               AT END SET FIM-DO-NOVO TO TRUE
+           END-READ.
+
+      * busca sequencial na tabela carregada, por produto+UF
+       2200-PROCURA-NO-ANTIGO.
+           MOVE 'N' TO WRK-ENCONTROU
+           MOVE ZEROS TO WRK-FRETE-ANTIGO
+           PERFORM VARYING WRK-IDX-BUSCA FROM 1 BY 1
+                   UNTIL WRK-IDX-BUSCA > WRK-QTD-ANTIGA
+                       OR PEDIDO-ENCONTRADO
+               IF WRK-ENT-PDUTO (WRK-IDX-BUSCA) = LOG-PDUTO
+                       AND WRK-ENT-STADO (WRK-IDX-BUSCA) = LOG-STADO
+                   MOVE 'S' TO WRK-ENCONTROU
+                   MOVE WRK-ENT-FRETE (WRK-IDX-BUSCA)
+                       TO WRK-FRETE-ANTIGO
+               END-IF
+           END-PERFORM.
+
+       2300-IMPRIME-MUDANCA.
+           COMPUTE WRK-DIFERENCA = LOG-FRETE - WRK-FRETE-ANTIGO
+           MOVE LOG-PDUTO TO MUD-PDUTO
+           MOVE LOG-STADO TO MUD-ESTADO
+           MOVE WRK-FRETE-ANTIGO TO MUD-FRETE-ANTES
+           MOVE LOG-FRETE TO MUD-FRETE-DEPOIS
+           MOVE WRK-DIFERENCA TO MUD-DIFERENCA
+           WRITE REPORT-LINE FROM WRK-LINHA-MUDANCA.
+
+       3000-FINALIZA.
+           MOVE WRK-QTD-COMPARADOS TO TOT-COMPARADOS
+           MOVE WRK-QTD-MUDANCAS TO TOT-MUDANCAS
+           WRITE REPORT-LINE FROM WRK-LINHA-TOTAL
+           CLOSE EXTRATO-NOVO
+           CLOSE RECON-REPORT.
